@@ -15,7 +15,26 @@
         RECORD KEY IS IDFPROV-ID
         ALTERNATE RECORD KEY IS IDFPROV-DESC
         WITH DUPLICATES.
-       
+      * PROVS.REJ HOLDS SOURCE RECORDS THAT FAIL VALIDATION.
+       SELECT LFREJECT ASSIGN TO "PROVS.REJ"
+        FILE STATUS IS FILE-CHECK-KEY-REJ
+        ORGANIZATION IS LINE SEQUENTIAL.
+      * NIGHTLY.LOG IS THE SHARED RUN-LOG FOR THE NIGHTLY BATCH
+      * SEQUENCE. THIS STEP READS IT ON STARTUP TO SEE WHETHER IT
+      * HAS ALREADY COMPLETED FOR THIS RUN, AND APPENDS ITS OWN
+      * COMPLETION MARKER ONCE IT FINISHES.
+       SELECT LFRUNLOG ASSIGN TO "NIGHTLY.LOG"
+        FILE STATUS IS FILE-CHECK-KEY-LOG
+        ORGANIZATION IS LINE SEQUENTIAL.
+      * SFTIDF1.PRM IS AN OPTIONAL ONE-LINE PARAMETER FILE OPERATIONS
+      * CAN DROP BEFORE A RUN TO SELECT "INCR" MODE WITHOUT A CODE
+      * CHANGE - THE ONLY CHANNEL AVAILABLE SINCE NIGHTRUN LAUNCHES
+      * THIS STEP WITH CALL "SYSTEM" AND CANNOT PASS LK-PARM VIA
+      * COBOL LINKAGE.
+       SELECT LFPARM ASSIGN TO "SFTIDF1.PRM"
+        FILE STATUS IS FILE-CHECK-KEY-PRM
+        ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD LFPROVS.
@@ -24,45 +43,233 @@
            03 PROV-ID             PIC 9(10).
            03 PROV-DESC           PIC X(40).
            03 PROV-BAL            PIC 9(10).
-       
+
        FD LFIDFPROVS.
        01 LFIDFPROVSRECORD.
            03 IDFPROV-ID             PIC 9(10).
            03 IDFPROV-DESC           PIC X(40).
            03 IDFPROV-BAL            PIC 9(10).
-       
+
+       FD LFREJECT.
+       01 REJECT-RECORD.
+           03 REJ-PROVSRECORD        PIC X(60).
+           03 REJ-MOTIVO              PIC X(30).
+
+       FD LFRUNLOG.
+       01 RUNLOG-RECORD                PIC X(80).
+
+       FD LFPARM.
+       01 PARM-RECORD                  PIC X(4).
+
        WORKING-STORAGE SECTION.
-       
+
        01  WS-WORK-AREAS.
            05  FILE-CHECK-KEY   PIC X(2).
+           05  FILE-CHECK-KEY-REJ PIC X(2).
+           05  FILE-CHECK-KEY-LOG PIC X(2).
+           05  FILE-CHECK-KEY-PRM PIC X(2).
            05  IDFPROV-KEY     PIC 999.
-       
-       PROCEDURE DIVISION.
-       
+
+       01  WS-VALID-RECORD         PIC X VALUE "S".
+           88  RECORD-VALIDA       VALUE "S".
+       01  WS-WRITE-OK-SW          PIC X VALUE "S".
+           88  WRITE-OK            VALUE "S".
+       01  WS-MOTIVO-RECHAZO       PIC X(30).
+       01  WS-MODE                 PIC X(4).
+           88  MODE-INCREMENTAL    VALUE "INCR".
+       01  WS-REC-READ             PIC 9(6) VALUE 0.
+       01  WS-REC-WRITTEN          PIC 9(6) VALUE 0.
+       01  WS-REC-REJ-COUNT        PIC 9(6) VALUE 0.
+       01  WS-LOG-EOF-SW           PIC X(1) VALUE 'N'.
+           88  LOG-EOF                   VALUE 'Y'.
+       01  WS-ALREADY-DONE-SW      PIC X(1) VALUE 'N'.
+           88  STEP-ALREADY-DONE         VALUE 'Y'.
+
+      * PARAMETERS FOR THE SHARED ERRLOG SUBPROGRAM - SEE ERRLOG.CPY
+       COPY "ERRLOG.CPY".
+
+      * ONE LINE PER COMPLETED STEP IN NIGHTLY.LOG
+       01  WS-RUNLOG-REC.
+           05  WS-RUNLOG-PROGRAM       PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-DATE          PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-TIME          PIC X(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-CNT1          PIC 9(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-CNT2          PIC 9(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-STATUS        PIC X(8) VALUE "COMPLETE".
+
+      * PARM = "INCR" MERGES INTO THE EXISTING IDFPROVS.DAT INSTEAD OF
+      * REBUILDING IT FROM SCRATCH; ANY OTHER VALUE IS A FULL REFRESH.
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05  LK-PARM-LEN          PIC S9(4) COMP.
+           05  LK-PARM-MODE         PIC X(4).
+
+       PROCEDURE DIVISION USING LK-PARM.
+
+       0050-GET-PARM.
+           MOVE SPACES TO WS-MODE.
+           IF LK-PARM-LEN = 4
+              MOVE LK-PARM-MODE TO WS-MODE
+           ELSE
+              PERFORM 0055-GET-PARM-FROM-FILE
+           END-IF.
+
+       0055-GET-PARM-FROM-FILE.
+           OPEN INPUT LFPARM.
+           IF FILE-CHECK-KEY-PRM = "00"
+              READ LFPARM
+                 AT END CONTINUE
+                 NOT AT END MOVE PARM-RECORD TO WS-MODE
+              END-READ
+              CLOSE LFPARM
+           END-IF.
+
+       0060-CHECK-ALREADY-DONE.
+           MOVE 'N' TO WS-ALREADY-DONE-SW.
+           MOVE 'N' TO WS-LOG-EOF-SW.
+           OPEN INPUT LFRUNLOG.
+           IF FILE-CHECK-KEY-LOG = "35"
+              GO TO 0069-CHECK-ALREADY-DONE-EXIT
+           END-IF.
+           READ LFRUNLOG INTO WS-RUNLOG-REC
+              AT END SET LOG-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL LOG-EOF
+               IF WS-RUNLOG-PROGRAM = "SFTIDF1"
+                  AND WS-RUNLOG-STATUS = "COMPLETE"
+                  SET STEP-ALREADY-DONE TO TRUE
+               END-IF
+               READ LFRUNLOG INTO WS-RUNLOG-REC
+                  AT END SET LOG-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE LFRUNLOG.
+       0069-CHECK-ALREADY-DONE-EXIT.
+           EXIT.
+
        0100-READ-LFPROVS.
-       
-		   OPEN INPUT LFPROVS.
-		   OPEN OUTPUT LFIDFPROVS.
-		   				
-           READ LFPROVS 
-		     AT END SET ENDOFFILE TO TRUE
-		   END-READ.
-		   PERFORM 0200-PROCESS-FILE UNTIL
-		      ENDOFFILE.
-		 
-		   PERFORM 9000-END-PROGRAM.
-
-	   0200-PROCESS-FILE.
-          
-		   WRITE LFIDFPROVSRECORD FROM PROVSRECORD
-		      INVALID KEY DISPLAY 
-			     "FILE STATUS = " FILE-CHECK-KEY
-		   END-WRITE.
-		   READ LFPROVS
-		      AT END SET ENDOFFILE TO TRUE.
-          
+
+           PERFORM 0050-GET-PARM.
+           PERFORM 0060-CHECK-ALREADY-DONE.
+           IF STEP-ALREADY-DONE
+              DISPLAY "SFTIDF1 ALREADY COMPLETE - SKIPPING"
+              STOP RUN
+           END-IF.
+           OPEN INPUT LFPROVS.
+           OPEN OUTPUT LFREJECT.
+           IF MODE-INCREMENTAL
+              OPEN I-O LFIDFPROVS
+              IF FILE-CHECK-KEY = "35"
+                 OPEN OUTPUT LFIDFPROVS
+              END-IF
+           ELSE
+              OPEN OUTPUT LFIDFPROVS
+           END-IF.
+
+           READ LFPROVS
+             AT END SET ENDOFFILE TO TRUE
+           END-READ.
+           PERFORM 0200-PROCESS-FILE UNTIL
+              ENDOFFILE.
+
+           PERFORM 9000-END-PROGRAM.
+
+       0200-PROCESS-FILE.
+
+           ADD 1 TO WS-REC-READ.
+           PERFORM 0250-VALIDATE-RECORD.
+           IF RECORD-VALIDA
+              MOVE PROV-ID   TO IDFPROV-ID
+              MOVE PROV-DESC TO IDFPROV-DESC
+              MOVE PROV-BAL  TO IDFPROV-BAL
+              MOVE "S" TO WS-WRITE-OK-SW
+              IF MODE-INCREMENTAL
+                 REWRITE LFIDFPROVSRECORD
+                    INVALID KEY
+                       WRITE LFIDFPROVSRECORD
+                          INVALID KEY DISPLAY
+                             "FILE STATUS = " FILE-CHECK-KEY
+                             MOVE "N" TO WS-WRITE-OK-SW
+                             PERFORM 0290-LOG-IDFPROVS-ERROR
+                       END-WRITE
+                 END-REWRITE
+              ELSE
+                 WRITE LFIDFPROVSRECORD
+                    INVALID KEY DISPLAY
+                       "FILE STATUS = " FILE-CHECK-KEY
+                       MOVE "N" TO WS-WRITE-OK-SW
+                       PERFORM 0290-LOG-IDFPROVS-ERROR
+                 END-WRITE
+              END-IF
+              IF WRITE-OK
+                 ADD 1 TO WS-REC-WRITTEN
+              ELSE
+                 MOVE PROVSRECORD          TO REJ-PROVSRECORD
+                 STRING "IDFPROVS WRITE FAILED " DELIMITED BY SIZE
+                        FILE-CHECK-KEY         DELIMITED BY SIZE
+                        INTO REJ-MOTIVO
+                 WRITE REJECT-RECORD
+                 ADD 1 TO WS-REC-REJ-COUNT
+              END-IF
+           ELSE
+              MOVE PROVSRECORD       TO REJ-PROVSRECORD
+              MOVE WS-MOTIVO-RECHAZO TO REJ-MOTIVO
+              WRITE REJECT-RECORD
+              ADD 1 TO WS-REC-REJ-COUNT
+           END-IF.
+           READ LFPROVS
+              AT END SET ENDOFFILE TO TRUE.
+
+       0250-VALIDATE-RECORD.
+           MOVE "S" TO WS-VALID-RECORD.
+           MOVE SPACES TO WS-MOTIVO-RECHAZO.
+           EVALUATE TRUE
+              WHEN PROV-ID NOT NUMERIC
+                 MOVE "N" TO WS-VALID-RECORD
+                 MOVE "PROV-ID NOT NUMERIC" TO WS-MOTIVO-RECHAZO
+              WHEN PROV-BAL NOT NUMERIC
+                 MOVE "N" TO WS-VALID-RECORD
+                 MOVE "PROV-BAL NOT NUMERIC" TO WS-MOTIVO-RECHAZO
+              WHEN PROV-DESC = SPACES
+                 MOVE "N" TO WS-VALID-RECORD
+                 MOVE "PROV-DESC IS BLANK" TO WS-MOTIVO-RECHAZO
+           END-EVALUATE.
+
+       0290-LOG-IDFPROVS-ERROR.
+           MOVE "SFTIDF1"          TO ERRLOG-PROGRAM.
+           MOVE "0200-PROCESS-FILE" TO ERRLOG-PARAGRAPH.
+           MOVE "IDFPROVS.DAT"     TO ERRLOG-FILENAME.
+           MOVE IDFPROV-ID         TO ERRLOG-KEYVALUE.
+           MOVE FILE-CHECK-KEY     TO ERRLOG-STATUS.
+           CALL "ERRLOG" USING ERRLOG-PARMS.
+
+       0280-WRITE-RUNLOG.
+           MOVE SPACES TO WS-RUNLOG-REC.
+           MOVE "SFTIDF1" TO WS-RUNLOG-PROGRAM.
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           MOVE WS-REC-READ    TO WS-RUNLOG-CNT1.
+           MOVE WS-REC-WRITTEN TO WS-RUNLOG-CNT2.
+           MOVE "COMPLETE" TO WS-RUNLOG-STATUS.
+           OPEN EXTEND LFRUNLOG.
+           IF FILE-CHECK-KEY-LOG = "35"
+              OPEN OUTPUT LFRUNLOG
+           END-IF.
+           WRITE RUNLOG-RECORD FROM WS-RUNLOG-REC.
+           CLOSE LFRUNLOG.
+
        9000-END-PROGRAM.
+           DISPLAY "SFTIDF1 RECORDS READ     : " WS-REC-READ.
+           DISPLAY "SFTIDF1 RECORDS WRITTEN  : " WS-REC-WRITTEN.
+           DISPLAY "SFTIDF1 RECORDS REJECTED : " WS-REC-REJ-COUNT.
+           PERFORM 0280-WRITE-RUNLOG.
            CLOSE LFPROVS.
            CLOSE LFIDFPROVS.
-           STOP RUN.  
-       END PROGRAM SFTIDF1. 
+           CLOSE LFREJECT.
+           STOP RUN.
+       END PROGRAM SFTIDF1.
