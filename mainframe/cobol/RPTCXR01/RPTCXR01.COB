@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTCXR01.
+      *
+      *    CONCILIACION CLIENTES / DEUDORES POR CATEGORIA
+      *    CARGA DEUDORES.DAT (RECORRIDO POR LA CLAVE ALTERNATIVA
+      *    DEU_ALT_2, CATEGORIA + NOMBRE) EN UNA TABLA EN MEMORIA Y
+      *    LUEGO RECORRE CLIENTES.DAT POR SU CLAVE ALTERNATIVA
+      *    CLI_ALT_2 (CATEGORIA + NOMBRE). PARA CADA CLIENTE, BUSCA EN
+      *    LA TABLA UN DEUDOR DE LA MISMA CATEGORIA CUYO NOMBRE Y
+      *    APELLIDO ARMEN EL NOMBRE DEL CLIENTE, E IMPRIME CLI_SALDO
+      *    CONTRA DEU_SALDO PARA CADA PAR CONCILIADO. AL FINAL,
+      *    IMPRIME LOS CLIENTES SIN DEUDOR CORRESPONDIENTE Y LOS
+      *    DEUDORES SIN CLIENTE CORRESPONDIENTE.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS ID_CLIENTE
+           ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+           ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+           STATUS ST-FILE.
+           SELECT OPTIONAL DEUDORES ASSIGN TO "./deudores.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS DEU_ID
+           ALTERNATE RECORD KEY DEU_NOMBRE WITH DUPLICATES
+           ALTERNATE RECORD KEY DEU_ALT_2 WITH DUPLICATES
+           STATUS ST-FILE-DEU.
+           SELECT LISTADO ASSIGN TO "./rptcxr01.lst"
+           ORGANIZATION LINE SEQUENTIAL
+           STATUS ST-FILE-LST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           03  ID_CLIENTE.
+              05   CLI_ID          PIC 9(7).
+           03  CLI_SALDO           PIC S9(7)V9(3).
+           03  CLI_NOMBRE          PIC X(70).
+           03  CLI_DIRECCION       PIC X(80).
+           03  CLI_CODPOST         PIC X(10).
+           03  CLI_CATEGORIA       PIC X.
+           03  CLI_ALT_2.
+               05  CLI_CATEGORIA_2 PIC X.
+               05  CLI_NOMBRE_2    PIC X(60).
+           03  CLI_ESTADO          PIC X.
+              88  CLI-ACTIVO       VALUE "A".
+              88  CLI-INACTIVO     VALUE "I".
+           03  FILLER              PIC X(239).
+      *
+       FD DEUDORES.
+       01 REG-DEUDORES.
+           03 DEU_ID               PIC 9(20).
+           03 DEU_NOMBRE           PIC X(60).
+           03 DEU_APELLIDO         PIC X(60).
+           03 DEU_SALDO            PIC 9(10)V9(2).
+           03 DEU_CATEGORIA        PIC X.
+           03 DEU_ALT_2.
+               05 DEU_CATEGORIA_2  PIC X.
+               05 DEU_NOMBRE_2     PIC X(60).
+           03 FILLER               PIC X(300).
+      *
+       FD LISTADO.
+       01 LINEA-LISTADO               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  ST-FILE                    PIC XX.
+       01  ST-FILE-DEU                PIC XX.
+       01  ST-FILE-LST                PIC XX.
+       01  FIN-CLIENTES               PIC X VALUE "N".
+       01  FIN-DEUDORES               PIC X VALUE "N".
+      *
+      *    TABLA DE DEUDORES EN MEMORIA, CARGADA UNA SOLA VEZ, PARA
+      *    QUE CADA CLIENTE PUEDA BUSCAR SU POSIBLE DEUDOR SIN
+      *    VOLVER A LEER DEUDORES.DAT
+       01  WS-MAX-DEUDORES         PIC 9(4) VALUE 2000.
+       01  WS-DEUDORES-COUNT       PIC 9(4) VALUE 0.
+       01  WS-DEUDORES-TABLE.
+           05  WS-DEUDOR-ENTRY OCCURS 2000 TIMES
+                                    INDEXED BY WS-DEU-IDX.
+               10  WS-DEU-ID-TBL       PIC 9(20).
+               10  WS-DEU-NOMBRE-TBL   PIC X(60).
+               10  WS-DEU-APELLIDO-TBL PIC X(60).
+               10  WS-DEU-SALDO-TBL    PIC 9(10)V9(2).
+               10  WS-DEU-CATEG-TBL    PIC X.
+               10  WS-DEU-MATCH-SW     PIC X VALUE "N".
+                   88  DEU-MATCHED     VALUE "S".
+      *
+       01  WS-DEU-FULLNAME          PIC X(70).
+       01  WS-MATCH-FOUND-SW        PIC X VALUE "N".
+           88  MATCH-FOUND          VALUE "S".
+       01  WS-MATCH-SUB             PIC 9(4).
+       01  WS-SALDO-DIFERENCIA      PIC S9(9)V9(3).
+       01  WS-TOTAL-CONCILIADOS     PIC 9(6) VALUE 0.
+       01  WS-TOTAL-SOLO-CLIENTES   PIC 9(6) VALUE 0.
+       01  WS-TOTAL-SOLO-DEUDORES   PIC 9(6) VALUE 0.
+      *
+       01  L-ENCABEZADO1.
+           03  FILLER          PIC X(50) VALUE
+               "CONCILIACION CLIENTES / DEUDORES POR CATEGORIA".
+       01  L-ENCABEZADO2.
+           03  FILLER          PIC X(30) VALUE "NOMBRE".
+           03  FILLER          PIC X(15) VALUE "SALDO CLIENTE".
+           03  FILLER          PIC X(15) VALUE "SALDO DEUDOR".
+           03  FILLER          PIC X(15) VALUE "DIFERENCIA".
+       01  L-TITULO-CONCILIADOS.
+           03  FILLER          PIC X(30) VALUE
+               "** PARES CONCILIADOS **".
+       01  L-DETALLE-CONCILIADO.
+           03  L-DET-NOMBRE    PIC X(30).
+           03  L-DET-SALDO-CLI PIC -(8)9,999.
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  L-DET-SALDO-DEU PIC -(8)9,999.
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  L-DET-DIFERENCIA PIC -(8)9,999.
+       01  L-TITULO-SOLO-CLIENTES.
+           03  FILLER          PIC X(42) VALUE
+               "** CLIENTES SIN DEUDOR CORRESPONDIENTE **".
+       01  L-TITULO-SOLO-DEUDORES.
+           03  FILLER          PIC X(43) VALUE
+               "** DEUDORES SIN CLIENTE CORRESPONDIENTE **".
+       01  L-DETALLE-SOLO.
+           03  L-SOLO-NOMBRE   PIC X(60).
+           03  L-SOLO-SALDO    PIC -(8)9,999.
+       01  L-RESUMEN.
+           03  FILLER          PIC X(20) VALUE "CONCILIADOS: ".
+           03  L-RES-CONCIL    PIC ZZZ.ZZ9.
+           03  FILLER          PIC X(20) VALUE "  SOLO CLIENTES: ".
+           03  L-RES-SOLO-CLI  PIC ZZZ.ZZ9.
+           03  FILLER          PIC X(20) VALUE "  SOLO DEUDORES: ".
+           03  L-RES-SOLO-DEU  PIC ZZZ.ZZ9.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INICIALIZACION.
+           PERFORM CARGA-DEUDORES THRU F-CARGA-DEUDORES
+              UNTIL FIN-DEUDORES = "S".
+           WRITE LINEA-LISTADO FROM L-TITULO-CONCILIADOS.
+           WRITE LINEA-LISTADO FROM L-ENCABEZADO2.
+           PERFORM PROCESO-CLIENTES THRU F-PROCESO-CLIENTES
+              UNTIL FIN-CLIENTES = "S".
+           PERFORM IMPRIME-SOLO-DEUDORES.
+           PERFORM TERMINAR.
+           STOP RUN.
+      *
+       INICIALIZACION.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR AL ABRIR CLIENTES " ST-FILE
+              MOVE "S" TO FIN-CLIENTES
+              MOVE "S" TO FIN-DEUDORES
+           END-IF.
+           OPEN INPUT DEUDORES.
+           IF ST-FILE-DEU > "07"
+              DISPLAY "ERROR AL ABRIR DEUDORES " ST-FILE-DEU
+              MOVE "S" TO FIN-CLIENTES
+              MOVE "S" TO FIN-DEUDORES
+           END-IF.
+           OPEN OUTPUT LISTADO.
+           WRITE LINEA-LISTADO FROM L-ENCABEZADO1.
+           IF FIN-DEUDORES = "N"
+              MOVE LOW-VALUES TO DEU_ID
+              START DEUDORES KEY IS NOT LESS THAN DEU_ALT_2
+                 INVALID KEY MOVE "S" TO FIN-DEUDORES
+              END-START
+           END-IF.
+           IF FIN-CLIENTES = "N"
+              START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2
+                 INVALID KEY MOVE "S" TO FIN-CLIENTES
+              END-START
+           END-IF.
+      *
+      *    CARGA TODOS LOS DEUDORES EN LA TABLA EN MEMORIA, HASTA EL
+      *    LIMITE WS-MAX-DEUDORES
+       CARGA-DEUDORES.
+           READ DEUDORES NEXT RECORD
+              AT END MOVE "S" TO FIN-DEUDORES
+           END-READ.
+           IF FIN-DEUDORES = "N"
+              IF WS-DEUDORES-COUNT >= WS-MAX-DEUDORES
+                 DISPLAY "TABLA DE DEUDORES LLENA, SE IGNORAN "
+                         "LOS RESTANTES"
+                 MOVE "S" TO FIN-DEUDORES
+              ELSE
+                 ADD 1 TO WS-DEUDORES-COUNT
+                 SET WS-DEU-IDX TO WS-DEUDORES-COUNT
+                 MOVE DEU_ID       TO WS-DEU-ID-TBL(WS-DEU-IDX)
+                 MOVE DEU_NOMBRE   TO WS-DEU-NOMBRE-TBL(WS-DEU-IDX)
+                 MOVE DEU_APELLIDO TO WS-DEU-APELLIDO-TBL(WS-DEU-IDX)
+                 MOVE DEU_SALDO    TO WS-DEU-SALDO-TBL(WS-DEU-IDX)
+                 MOVE DEU_CATEGORIA
+                    TO WS-DEU-CATEG-TBL(WS-DEU-IDX)
+                 MOVE "N" TO WS-DEU-MATCH-SW(WS-DEU-IDX)
+              END-IF
+           END-IF.
+       F-CARGA-DEUDORES.
+           EXIT.
+      *
+       PROCESO-CLIENTES.
+           READ CLIENTES NEXT RECORD
+              AT END MOVE "S" TO FIN-CLIENTES
+           END-READ.
+           IF FIN-CLIENTES = "N" AND CLI-ACTIVO
+              PERFORM BUSCO-DEUDOR
+              IF MATCH-FOUND
+                 PERFORM IMPRIME-CONCILIADO
+              ELSE
+                 PERFORM IMPRIME-SOLO-CLIENTE
+              END-IF
+           END-IF.
+       F-PROCESO-CLIENTES.
+           EXIT.
+      *
+      *    BUSCA EN LA TABLA UN DEUDOR NO CONCILIADO AUN, DE LA MISMA
+      *    CATEGORIA, CUYO NOMBRE Y APELLIDO ARMEN CLI_NOMBRE
+       BUSCO-DEUDOR.
+           MOVE "N" TO WS-MATCH-FOUND-SW.
+           MOVE 0   TO WS-MATCH-SUB.
+           PERFORM COMPARO-UN-DEUDOR
+              VARYING WS-DEU-IDX FROM 1 BY 1
+              UNTIL WS-DEU-IDX > WS-DEUDORES-COUNT
+                 OR MATCH-FOUND.
+       F-BUSCO-DEUDOR.
+           EXIT.
+      *
+       COMPARO-UN-DEUDOR.
+           IF NOT DEU-MATCHED(WS-DEU-IDX)
+              AND WS-DEU-CATEG-TBL(WS-DEU-IDX) = CLI_CATEGORIA
+              MOVE SPACES TO WS-DEU-FULLNAME
+              STRING FUNCTION TRIM(WS-DEU-APELLIDO-TBL(WS-DEU-IDX))
+                     DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-DEU-NOMBRE-TBL(WS-DEU-IDX))
+                     DELIMITED BY SIZE
+                     INTO WS-DEU-FULLNAME
+              IF WS-DEU-FULLNAME = CLI_NOMBRE
+                 MOVE "S" TO WS-MATCH-FOUND-SW
+                 SET WS-MATCH-SUB TO WS-DEU-IDX
+                 SET DEU-MATCHED(WS-DEU-IDX) TO TRUE
+              END-IF
+           END-IF.
+      *
+       IMPRIME-CONCILIADO.
+           COMPUTE WS-SALDO-DIFERENCIA =
+              CLI_SALDO - WS-DEU-SALDO-TBL(WS-MATCH-SUB).
+           MOVE CLI_NOMBRE(1:30)      TO L-DET-NOMBRE.
+           MOVE CLI_SALDO             TO L-DET-SALDO-CLI.
+           MOVE WS-DEU-SALDO-TBL(WS-MATCH-SUB) TO L-DET-SALDO-DEU.
+           MOVE WS-SALDO-DIFERENCIA   TO L-DET-DIFERENCIA.
+           WRITE LINEA-LISTADO FROM L-DETALLE-CONCILIADO.
+           ADD 1 TO WS-TOTAL-CONCILIADOS.
+      *
+       IMPRIME-SOLO-CLIENTE.
+           IF WS-TOTAL-SOLO-CLIENTES = 0
+              WRITE LINEA-LISTADO FROM L-TITULO-SOLO-CLIENTES
+           END-IF.
+           MOVE CLI_NOMBRE            TO L-SOLO-NOMBRE.
+           MOVE CLI_SALDO             TO L-SOLO-SALDO.
+           WRITE LINEA-LISTADO FROM L-DETALLE-SOLO.
+           ADD 1 TO WS-TOTAL-SOLO-CLIENTES.
+      *
+      *    RECORRE LA TABLA DE DEUDORES E IMPRIME LOS QUE NUNCA
+      *    QUEDARON CONCILIADOS CON NINGUN CLIENTE
+       IMPRIME-SOLO-DEUDORES.
+           PERFORM IMPRIME-UN-DEUDOR-SOLO
+              VARYING WS-DEU-IDX FROM 1 BY 1
+              UNTIL WS-DEU-IDX > WS-DEUDORES-COUNT.
+      *
+       IMPRIME-UN-DEUDOR-SOLO.
+           IF NOT DEU-MATCHED(WS-DEU-IDX)
+              IF WS-TOTAL-SOLO-DEUDORES = 0
+                 WRITE LINEA-LISTADO FROM L-TITULO-SOLO-DEUDORES
+              END-IF
+              MOVE SPACES TO L-SOLO-NOMBRE
+              STRING FUNCTION TRIM(WS-DEU-APELLIDO-TBL(WS-DEU-IDX))
+                     DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-DEU-NOMBRE-TBL(WS-DEU-IDX))
+                     DELIMITED BY SIZE
+                     INTO L-SOLO-NOMBRE
+              MOVE WS-DEU-SALDO-TBL(WS-DEU-IDX) TO L-SOLO-SALDO
+              WRITE LINEA-LISTADO FROM L-DETALLE-SOLO
+              ADD 1 TO WS-TOTAL-SOLO-DEUDORES
+           END-IF.
+      *
+       TERMINAR.
+           MOVE WS-TOTAL-CONCILIADOS   TO L-RES-CONCIL.
+           MOVE WS-TOTAL-SOLO-CLIENTES TO L-RES-SOLO-CLI.
+           MOVE WS-TOTAL-SOLO-DEUDORES TO L-RES-SOLO-DEU.
+           WRITE LINEA-LISTADO FROM L-RESUMEN.
+           CLOSE CLIENTES.
+           CLOSE DEUDORES.
+           CLOSE LISTADO.
+       END PROGRAM RPTCXR01.
