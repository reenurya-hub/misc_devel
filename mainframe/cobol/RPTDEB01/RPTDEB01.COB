@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTDEB01.
+      *
+      *    RESUMEN MENSUAL DE VENTAS POR DEUDOR
+      *    RECORRE DEUDORES.DAT SECUENCIALMENTE Y, PARA CADA DEUDOR,
+      *    SUMA LOS 31 VALORDIA DE CADA MES DESDE VENTASDEB.DAT DEL
+      *    ANIO EN CURSO, IMPRIMIENDO UNA COLUMNA POR MES (ROTULADA
+      *    CON MES-NOMBRE), EL TOTAL DEL ANIO, Y UNA MARCA CUANDO EL
+      *    TOTAL DE ALGUN MES SUPERA EL LIMITE DEU_SALDO DEL DEUDOR.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DEUDORES ASSIGN TO "./deudores.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS DEU_ID
+                  ALTERNATE RECORD KEY DEU_NOMBRE WITH DUPLICATES
+                  ALTERNATE RECORD KEY DEU_ALT_2 WITH DUPLICATES
+                  STATUS ST-FILE.
+           SELECT OPTIONAL VENTASDEB ASSIGN TO "./ventasdeb.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS VTA-CLAVE
+                  STATUS ST-FILE-VTA.
+           SELECT LISTADO ASSIGN TO "./rptdeb01.lst"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FILE-LST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEUDORES.
+       01 REG-DEUDORES.
+           03 DEU_ID               PIC 9(20).
+           03 DEU_NOMBRE           PIC X(60).
+           03 DEU_APELLIDO         PIC X(60).
+           03 DEU_SALDO            PIC 9(10)V9(2).
+           03 DEU_CATEGORIA        PIC X.
+           03 DEU_ALT_2.
+               05 DEU_CATEGORIA_2  PIC X.
+               05 DEU_NOMBRE_2     PIC X(60).
+           03 FILLER               PIC X(300).
+      *
+       FD VENTASDEB.
+       01 REG-VENTASDEB.
+           03 VTA-CLAVE.
+               05 VTA-DEU-ID        PIC 9(20).
+               05 VTA-ANNO-MES      PIC 9(6).
+           03 VTA-DIAS OCCURS 31 TIMES PIC S9(09)V999.
+      *
+       FD LISTADO.
+       01 LINEA-LISTADO               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  ST-FILE                    PIC XX.
+       01  ST-FILE-VTA                PIC XX.
+       01  ST-FILE-LST                PIC XX.
+       01  FIN-DEUDORES               PIC X VALUE "N".
+       01  W-FECHA-HOY                PIC 9(8).
+       01  W-ANNO-ACTUAL              PIC 9(4).
+       01  W-INDICE-MES               PIC 99.
+       01  W-INDICE-DIA               PIC 99.
+       01  W-TOTAL-ANUAL              PIC S9(11)V999.
+      *
+       01  MESES.
+           03  MES OCCURS 12 TIMES.
+               05  MES-NOMBRE          PIC X(12).
+      *
+       01  TOTALES-MES.
+           03  MES-TOTAL OCCURS 12 TIMES PIC S9(11)V999.
+      *
+       01  L-ENCABEZADO1.
+           03  FILLER          PIC X(38) VALUE
+               "RESUMEN MENSUAL DE VENTAS POR DEUDOR".
+       01  L-ENCABEZADO2.
+           03  FILLER          PIC X(20) VALUE "DEUDOR".
+           03  FILLER          PIC X(15) VALUE "TOTAL ANUAL".
+       01  L-DEUDOR.
+           03  FILLER          PIC X(9)  VALUE "DEUDOR: ".
+           03  L-DEU-ID        PIC Z(19)9.
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  L-DEU-NOMBRE    PIC X(30).
+           03  L-DEU-APELLIDO  PIC X(30).
+       01  L-DETALLE-MES.
+           03  L-MES-NOMBRE    PIC X(12).
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  L-MES-TOTAL     PIC -(9)9,999.
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  L-MES-MARCA     PIC X(30).
+       01  L-TOTAL-ANUAL.
+           03  FILLER          PIC X(20) VALUE "TOTAL ANUAL: ".
+           03  L-ANUAL-VALOR   PIC -(9)9,999.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INICIALIZACION.
+           PERFORM PROCESO THRU F-PROCESO UNTIL FIN-DEUDORES = "S".
+           PERFORM TERMINAR.
+           STOP RUN.
+      *
+       INICIALIZACION.
+           MOVE "ENERO"        TO MES-NOMBRE(01).
+           MOVE "FEBRERO"      TO MES-NOMBRE(02).
+           MOVE "MARZO"        TO MES-NOMBRE(03).
+           MOVE "ABRIL"        TO MES-NOMBRE(04).
+           MOVE "MAYO"         TO MES-NOMBRE(05).
+           MOVE "JUNIO"        TO MES-NOMBRE(06).
+           MOVE "JULIO"        TO MES-NOMBRE(07).
+           MOVE "AGOSTO"       TO MES-NOMBRE(08).
+           MOVE "SEPTIEMBRE"   TO MES-NOMBRE(09).
+           MOVE "OCTUBRE"      TO MES-NOMBRE(10).
+           MOVE "NOVIEMBRE"    TO MES-NOMBRE(11).
+           MOVE "DICIEMBRE"    TO MES-NOMBRE(12).
+           ACCEPT W-FECHA-HOY FROM DATE YYYYMMDD.
+           MOVE W-FECHA-HOY(1:4) TO W-ANNO-ACTUAL.
+           OPEN INPUT DEUDORES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR AL ABRIR DEUDORES " ST-FILE
+              MOVE "S" TO FIN-DEUDORES
+           END-IF.
+           OPEN INPUT VENTASDEB.
+           OPEN OUTPUT LISTADO.
+           WRITE LINEA-LISTADO FROM L-ENCABEZADO1.
+           WRITE LINEA-LISTADO FROM L-ENCABEZADO2.
+           IF FIN-DEUDORES = "N"
+              MOVE LOW-VALUES TO DEU_ID
+              START DEUDORES KEY IS NOT LESS THAN DEU_ID
+                 INVALID KEY MOVE "S" TO FIN-DEUDORES
+              END-START
+           END-IF.
+      *
+       PROCESO.
+           READ DEUDORES NEXT RECORD
+              AT END MOVE "S" TO FIN-DEUDORES
+           END-READ.
+           IF FIN-DEUDORES = "N"
+              PERFORM CALCULO-TOTALES-MES
+              PERFORM IMPRIME-DEUDOR
+           END-IF.
+       F-PROCESO.
+           EXIT.
+      *
+       CALCULO-TOTALES-MES.
+           MOVE 0 TO W-TOTAL-ANUAL.
+           PERFORM SUMO-MES THRU F-SUMO-MES
+              VARYING W-INDICE-MES FROM 1 BY 1
+              UNTIL W-INDICE-MES > 12.
+      *
+       SUMO-MES.
+           MOVE 0 TO MES-TOTAL(W-INDICE-MES).
+           MOVE DEU_ID TO VTA-DEU-ID.
+           COMPUTE VTA-ANNO-MES = W-ANNO-ACTUAL * 100 + W-INDICE-MES.
+           READ VENTASDEB
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                 PERFORM SUMO-UN-DIA THRU F-SUMO-UN-DIA
+                    VARYING W-INDICE-DIA FROM 1 BY 1
+                    UNTIL W-INDICE-DIA > 31
+           END-READ.
+           ADD MES-TOTAL(W-INDICE-MES) TO W-TOTAL-ANUAL.
+       F-SUMO-MES.
+           EXIT.
+      *
+       SUMO-UN-DIA.
+           ADD VTA-DIAS(W-INDICE-DIA) TO MES-TOTAL(W-INDICE-MES).
+       F-SUMO-UN-DIA.
+           EXIT.
+      *
+       IMPRIME-DEUDOR.
+           MOVE DEU_ID       TO L-DEU-ID.
+           MOVE DEU_NOMBRE(1:30)   TO L-DEU-NOMBRE.
+           MOVE DEU_APELLIDO(1:30) TO L-DEU-APELLIDO.
+           WRITE LINEA-LISTADO FROM L-DEUDOR.
+           PERFORM IMPRIME-LINEA-MES THRU F-IMPRIME-LINEA-MES
+              VARYING W-INDICE-MES FROM 1 BY 1
+              UNTIL W-INDICE-MES > 12.
+           MOVE W-TOTAL-ANUAL TO L-ANUAL-VALOR.
+           WRITE LINEA-LISTADO FROM L-TOTAL-ANUAL.
+      *
+       IMPRIME-LINEA-MES.
+           MOVE MES-NOMBRE(W-INDICE-MES) TO L-MES-NOMBRE.
+           MOVE MES-TOTAL(W-INDICE-MES)  TO L-MES-TOTAL.
+           MOVE SPACES TO L-MES-MARCA.
+           IF MES-TOTAL(W-INDICE-MES) > DEU_SALDO
+              MOVE "** SUPERA LIMITE DE CREDITO **" TO L-MES-MARCA
+           END-IF.
+           WRITE LINEA-LISTADO FROM L-DETALLE-MES.
+       F-IMPRIME-LINEA-MES.
+           EXIT.
+      *
+       TERMINAR.
+           CLOSE DEUDORES.
+           CLOSE VENTASDEB.
+           CLOSE LISTADO.
+       END PROGRAM RPTDEB01.
