@@ -0,0 +1,13 @@
+      *    ERRLOG.CPY - PARAMETER LAYOUT FOR THE ERRLOG SUBPROGRAM.
+      *    COPY THIS INTO WORKING-STORAGE OF ANY PROGRAM THAT CALLS
+      *    "ERRLOG" TO RECORD A NON-ZERO FILE STATUS TO THE SHARED
+      *    ERRORS.LOG TRACE FILE. POPULATE EACH FIELD AND ISSUE
+      *    CALL "ERRLOG" USING ERRLOG-PARMS
+      *    IMMEDIATELY AFTER THE FILE STATUS TEST THAT DETECTED THE
+      *    ERROR. BLANK-FILL ERRLOG-KEYVALUE WHEN NO KEY APPLIES.
+       01  ERRLOG-PARMS.
+           05  ERRLOG-PROGRAM          PIC X(08).
+           05  ERRLOG-PARAGRAPH        PIC X(30).
+           05  ERRLOG-FILENAME         PIC X(20).
+           05  ERRLOG-KEYVALUE         PIC X(20).
+           05  ERRLOG-STATUS           PIC X(02).
