@@ -1,257 +1,627 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FSTRUCT1.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *     COPY "./clientes.sel".
-           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
-           ORGANIZATION INDEXED
-           ACCESS MODE DYNAMIC
-           RECORD KEY IS ID_CLIENTE
-           ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
-           ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
-           STATUS ST-FILE.
-       DATA DIVISION.
-       FILE SECTION.
-      *     COPY "./clientes.fd".
-       FD CLIENTES.
-
-       01 REG-CLIENTES.
-           03  ID_CLIENTE.
-              05   CLI_ID          PIC 9(7).
-           03  CLI_SALDO           PIC S9(7)V9(3).
-           03  CLI_NOMBRE          PIC X(70).
-           03  CLI_DIRECCION       PIC X(80).
-           03  CLI_CODPOST         PIC X(10).
-           03  CLI_CATEGORIA       PIC X.
-           03  CLI_ALT_2.
-               05  CLI_CATEGORIA_2 PIC X.
-               05  CLI_NOMBRE_2    PIC X(60).
-           03  FILLER              PIC X(240).
-       WORKING-STORAGE SECTION.
-
-       01  ST-FILE                 PIC XX.
-       01  X                       PIC X.
-
-       01  MENSAJE                 PIC X(70).
-       01  FIN                     PIC X VALUES "N".
-       01  EXISTE                  PIC X.
-       01  HUBO-ERROR              PIC 9 VALUES 0.
-       01  GUIONES                 PIC X(80) VALUES ALL "-".
-       01  OPCION                  PIC 99.
-
-       01  W-CLI-ID                PIC 9(07).
-       01  W-CLI-ID-Z              PIC Z(07)9.
-
-       01  DATOS.
-           02 W-CLI-NOMBRE         PIC X(70).
-           02 W-CLI-NOMBRE-ANT     PIC X(70).
-           02 W-CLI-DIRECCION      PIC X(80).
-           02 W-CLI-DIRECCION-ANT  PIC X(80).
-           02 W-CLI-CODPOST        PIC X(10).
-           02 W-CLI-CODPOST-ANT    PIC X(10).
-           02 W-CLI-CATEGORIA      PIC X.
-           02 W-CLI-CATEGORIA-ANT  PIC X.
-
-       PROCEDURE DIVISION.
-       MAIN.
-           PERFORM INICIALIZACION.
-           PERFORM ABRO-ARCHIVO.
-           PERFORM PROCESO THRU F-PROCESO UNTIL FIN = "S".
-           PERFORM CIERRO-ARCHIVO.
-           GO TO FINALIZAR.
-      *
-       INICIALIZACION.
-           MOVE "N" TO FIN.
-           MOVE "S" TO EXISTE.
-      *
-       ABRO-ARCHIVO.
-           OPEN I-O CLIENTES.
-           IF ST-FILE > "07"
-              STRING "ERROR AL ABRIR CLIENTES " ST-FILE
-              DELIMITED BY SIZE
-              INTO MENSAJE
-              DISPLAY MENSAJE LINE 10 COL 20
-      *       END ROUTINE 'PROCESO'
-              MOVE "S" TO FIN
-           END-IF.
-      *
-       CIERRO-ARCHIVO.
-           CLOSE CLIENTES.
-      *
-       FINALIZAR.
-      *     EXIT PROGRAM ONLY IF IS A PREVIOUS PROGRAM
-      *     EXIT PROGRAM.
-           STOP RUN.
-      *
-       PROCESO.
-           PERFORM MUESTRO-PANTALLA.
-           PERFORM INGRESO-ID THRU F-INGRESO-ID.
-           IF FIN = "N"
-               PERFORM LEO-CLIENTES THRU F-LEO-CLIENTES
-               IF HUBO-ERROR = 1
-                  MOVE "S" TO FIN
-                  GO TO F-PROCESO
-               END-IF
-               IF EXISTE = "S"
-                   PERFORM MUESTRO-DATOS
-               ELSE
-                   PERFORM CARGO-DATOS THRU F-CARGO-DATOS
-               END-IF
-               PERFORM OPCIONES.
-      *
-       F-PROCESO.
-           EXIT.
-      *
-       MUESTRO-PANTALLA.
-      *    CLEAR SCREEN
-           DISPLAY " "                 LINE 1  COL 1 ERASE EOS
-           DISPLAY "A.B.M. Clientes"   LINE 3  COL 32
-                   GUIONES             LINE 4  COL 1
-                   "Id Cliente   : "   LINE 10 COL 10
-                   "01. Nombre       : "   LINE 12 COL 10
-                   "02. Direccion    : "   LINE 14 COL 10
-                   "03. Cod. Postal  : "   LINE 16 COL 10
-                   "04. Categoria    : "   LINE 18 COL 10
-                   "OPCION [   ]     : "   LINE 20 COL 30
-                   GUIONES             LINE 22 COL 1.
-           ACCEPT X.
-      *
-       INGRESO-ID.
-           ACCEPT  W-CLI-ID   LINE 07 COL 23 PROMPT.
-           MOVE    W-CLI-ID   TO W-CLI-ID-Z.
-           DISPLAY W-CLI-ID-Z LINE 07 COL 23.
-           IF W-CLI-ID = 0 GO TO INGRESO-ID.
-      *
-       F-INGRESO-ID.
-           EXIT.
-      * LEO-CLIENTES RANDOM BECAUSE ONLY NEEDS IF THERE ARE REGISTER
-       LEO-CLIENTES.
-           DISPLAY SPACES LINE 23 COL 1 SIZE 80
-           MOVE W-CLI-ID TO CLI_ID.
-      *    IF CLIENTES HAS NO REGISTERS EXISTE = N
-           READ CLIENTES INVALID KEY MOVE "N" TO EXISTE.
-      *    CHECK IF FILE IS LOCKED
-           IF ST-FILE = "99" GO TO LEO-CLIENTES.
-           IF ST-FILE > "07" AND ST-FILE NOT = "23"
-              STRING "Error leyendo CLientes Status = " ST-FILE
-                  DELIMITED BY SIZE INTO MENSAJE
-              DISPLAY MENSAJE LINE 23 COL 1
-              MOVE 1 TO HUBO-ERROR.
-              MOVE "N" TO EXISTE.
-      *
-       F-LEO-CLIENTES.
-           EXIT.
-      *
-       MUESTRO-DATOS.
-           IF EXISTE = "S"
-               MOVE CLI_NOMBRE      TO W-CLI-NOMBRE
-               MOVE CLI_DIRECCION   TO W-CLI-DIRECCION
-               MOVE CLI_CODPOST     TO W-CLI-CODPOST
-               MOVE CLI_CATEGORIA   TO W-CLI-CATEGORIA.
-           DISPLAY  CLI_NOMBRE      LINE 10 COL 36
-                    CLI_DIRECCION   LINE 12 COL 36
-                    CLI_CODPOST     LINE 14 COL 36
-                    CLI_CATEGORIA   LINE 16 COL 36.
-      *
-       CARGO-DATOS.
-           INITIALIZE DATOS.
-      *
-       INGRESO-NOMBRE.
-           MOVE W-CLI-NOMBRE TO W-CLI-NOMBRE-ANT.
-           ACCEPT W-CLI-NOMBRE LINE 10 COL 36 UPDATE.
-           IF W-CLI-NOMBRE = SPACES
-               MOVE W-CLI-NOMBRE-ANT TO W-CLI-NOMBRE
-               GO TO INGRESO-NOMBRE.
-           DISPLAY W-CLI-NOMBRE  LINE 10 COL 36.
-      *
-       INGRESO-DIRECCION.
-           MOVE W-CLI-DIRECCION TO W-CLI-DIRECCION-ANT.
-           ACCEPT W-CLI-DIRECCION LINE 12 COL 36 UPDATE.
-           IF W-CLI-DIRECCION = SPACES
-               MOVE W-CLI-DIRECCION-ANT TO W-CLI-DIRECCION
-               GO TO INGRESO-DIRECCION.
-           DISPLAY W-CLI-DIRECCION  LINE 12 COL 36.
-      *
-       INGRESO-CODPOSTAL.
-           MOVE W-CLI-CODPOST TO W-CLI-CODPOST-ANT.
-           ACCEPT W-CLI-CODPOST LINE 12 COL 36 UPDATE.
-           IF W-CLI-CODPOST = SPACES
-               MOVE W-CLI-CODPOST-ANT TO W-CLI-CODPOST
-               GO TO INGRESO-CODPOSTAL.
-           DISPLAY W-CLI-CODPOST  LINE 12 COL 36.
-      *
-       INGRESO-CATEGORIA.
-           MOVE W-CLI-CATEGORIA TO W-CLI-CATEGORIA-ANT.
-           ACCEPT W-CLI-CATEGORIA LINE 14 COL 36 UPDATE.
-           IF W-CLI-CATEGORIA = SPACES
-               MOVE W-CLI-CATEGORIA-ANT TO W-CLI-CATEGORIA
-               GO TO INGRESO-CATEGORIA.
-           DISPLAY W-CLI-CATEGORIA  LINE 12 COL 36.
-      *
-       F-CARGO-DATOS.
-           EXIT.
-      *
-       OPCIONES.
-           DISPLAY "[00 - ENTER ] GRABAR" LINE 23 COL 1
-                   "[88 - BORRAR]"        LINE 24 COL 1
-                   "[77  - SALIR]"        LINE 23 COL 20.
-           ACCEPT OPCION LINE 20 COL 38 PROMPT.
-      *     IF OPCION = 0 MOVE "S" TO FIN.
-           IF FIN = "N"
-              EVALUATE OPCION
-               WHEN 1
-                   PERFORM INGRESO-NOMBRE
-               WHEN 2
-                   PERFORM INGRESO-DIRECCION
-               WHEN 3
-                   PERFORM INGRESO-CODPOSTAL
-               WHEN 4
-                   PERFORM INGRESO-CATEGORIA
-               WHEN 0
-                   PERFORM GRABAR THRU F-GRABAR
-               WHEN 88
-                   PERFORM BORRAR
-               WHEN 77
-                   MOVE "S" TO FIN
-               WHEN OTHER
-                   GO TO OPCIONES
-              END-EVALUATE.
-              IF OPCION > 0 AND OPCION < 77 GO TO OPCIONES.
-       GRABAR.
-           MOVE W-CLI-NOMBRE    TO CLI_NOMBRE.
-           MOVE W-CLI-DIRECCION TO CLI_DIRECCION.
-           MOVE W-CLI-CODPOST   TO CLI_CODPOST.
-           MOVE W-CLI-CATEGORIA TO CLI_CATEGORIA CLI_CATEGORIA_2.
-       GRABO.
-           IF EXISTE = "S" GO TO REGRABO.
-           WRITE REG-CLIENTES.
-           IF ST-FILE = "99" GO TO GRABO.
-           IF ST-FILE > "07"
-              STRING "ERROR AL GRABAR CLIENTES " ST-FILE
-              DELIMITED BY SIZE
-              INTO MENSAJE
-              DISPLAY MENSAJE LINE 24 COL 40.
-           GO TO F-GRABAR.
-       REGRABO.
-           REWRITE REG-CLIENTES.
-           IF ST-FILE = "99" GO TO REGRABO.
-           IF ST-FILE > "07"
-              STRING "ERROR AL REGRABAR CLIENTES " ST-FILE
-              DELIMITED BY SIZE
-              INTO MENSAJE
-              DISPLAY MENSAJE LINE 24 COL 40.
-       F-GRABAR.
-           EXIT.
-       BORRAR.
-           DELETE CLIENTES.
-           IF ST-FILE = "99" GO TO BORRAR.
-           IF ST-FILE > "07"
-              STRING "ERROR AL BORRAR CLIENTES " ST-FILE
-              DELIMITED BY SIZE
-              INTO MENSAJE
-              DISPLAY MENSAJE LINE 24 COL 40.
-       END PROGRAM FSTRUCT1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSTRUCT1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *     COPY "./clientes.sel".
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS ID_CLIENTE
+           ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+           ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+           STATUS ST-FILE.
+           SELECT OPTIONAL AUDCLI ASSIGN TO "./clientes_aud.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           STATUS ST-FILE-AUD.
+           SELECT OPTIONAL CODPOSTAL ASSIGN TO "./codpostal.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS CP-CODIGO
+           STATUS ST-FILE-CP.
+       DATA DIVISION.
+       FILE SECTION.
+      *     COPY "./clientes.fd".
+       FD CLIENTES.
+
+       01 REG-CLIENTES.
+           03  ID_CLIENTE.
+              05   CLI_ID          PIC 9(7).
+           03  CLI_SALDO           PIC S9(7)V9(3).
+           03  CLI_NOMBRE          PIC X(70).
+           03  CLI_DIRECCION       PIC X(80).
+           03  CLI_CODPOST         PIC X(10).
+           03  CLI_CATEGORIA       PIC X.
+           03  CLI_ALT_2.
+               05  CLI_CATEGORIA_2 PIC X.
+               05  CLI_NOMBRE_2    PIC X(60).
+           03  CLI_ESTADO          PIC X.
+              88  CLI-ACTIVO       VALUE "A".
+              88  CLI-INACTIVO     VALUE "I".
+           03  CLI_ULT_ACTIVIDAD   PIC 9(8).
+           03  CLI_MONEDA          PIC X(3).
+              88  MONEDA-PESOS     VALUE "ARS".
+              88  MONEDA-DOLAR     VALUE "USD".
+              88  MONEDA-EURO      VALUE "EUR".
+           03  CLI_SALDO_ME        PIC S9(7)V9(3).
+           03  FILLER              PIC X(218).
+      *
+      *    AUDCLI CARRIES A BEFORE/AFTER TRAIL OF EVERY REWRITE AND
+      *    DELETE APPLIED TO CLIENTES SO A CHANGED RECORD CAN BE
+      *    TRACED BACK TO THE SESSION THAT CHANGED IT
+       FD AUDCLI.
+       01 REG-AUD-CLIENTES.
+           03  AUD-FECHA           PIC 9(8).
+           03  AUD-HORA            PIC 9(8).
+           03  AUD-TIPO            PIC X.
+              88  AUD-MODIFICACION VALUE "M".
+              88  AUD-BAJA         VALUE "B".
+           03  AUD-ID_CLIENTE      PIC 9(7).
+           03  AUD-NOMBRE-ANT      PIC X(70).
+           03  AUD-NOMBRE-NUEVO    PIC X(70).
+           03  AUD-DIRECCION-ANT   PIC X(80).
+           03  AUD-DIRECCION-NUEVO PIC X(80).
+           03  AUD-CODPOST-ANT     PIC X(10).
+           03  AUD-CODPOST-NUEVO   PIC X(10).
+           03  AUD-CATEGORIA-ANT   PIC X.
+           03  AUD-CATEGORIA-NUEVO PIC X.
+           03  AUD-SALDO-ANT       PIC S9(7)V9(3).
+           03  AUD-SALDO-NUEVO     PIC S9(7)V9(3).
+      *
+      *    CODPOSTAL.DAT IS A REFERENCE TABLE OF VALID POSTAL CODES
+      *    USED TO VALIDATE CLI_CODPOST AS IT IS ENTERED
+       FD CODPOSTAL.
+       01 REG-CODPOSTAL.
+           03  CP-CODIGO           PIC X(10).
+           03  CP-LOCALIDAD        PIC X(30).
+           03  CP-PROVINCIA        PIC X(30).
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE                 PIC XX.
+       01  ST-FILE-AUD             PIC XX.
+       01  ST-FILE-CP              PIC XX.
+       01  CODPOST-VALIDO          PIC X.
+       01  CONFIRMA-CODPOST        PIC X.
+       01  MAX-REINTENTOS          PIC 99 VALUE 5.
+       01  REINTENTOS-GRABO        PIC 99 VALUE 0.
+       01  REINTENTOS-REGRABO      PIC 99 VALUE 0.
+       01  REINTENTOS-BORRAR       PIC 99 VALUE 0.
+       01  W-SEGUNDOS-ESPERA       PIC 9  VALUE 1.
+       01  X                       PIC X.
+
+       01  MENSAJE                 PIC X(70).
+       01  FIN                     PIC X VALUES "N".
+       01  EXISTE                  PIC X.
+       01  HUBO-ERROR              PIC 9 VALUES 0.
+       01  GUIONES                 PIC X(80) VALUES ALL "-".
+       01  OPCION                  PIC 99.
+
+      *    PARAMETERS FOR THE SHARED ERRLOG SUBPROGRAM - SEE ERRLOG.CPY
+           COPY "ERRLOG.CPY".
+       01  NOMBRE-DUPLICADO        PIC X.
+       01  CONFIRMA-BAJA           PIC X.
+
+       01  W-CLI-ID                PIC 9(07).
+       01  W-CLI-ID-Z              PIC Z(07)9.
+       01  W-CLI-ID-SAVE           PIC 9(07).
+       01  W-CLI-ID-BUSQUEDA       PIC 9(07) VALUE 9999999.
+
+       01  W-NOMBRE-BUSCADO        PIC X(30).
+       01  W-LONG-BUSCADO          PIC 9(2).
+       01  W-CANT-ESPACIOS         PIC 9(2).
+       01  FIN-BUSQUEDA            PIC X.
+       01  W-CANT-ENCONTRADOS      PIC 9(3) VALUE 0.
+       01  W-LINEA-BUSQUEDA        PIC 99.
+
+       01  DATOS.
+           02 W-CLI-NOMBRE         PIC X(70).
+           02 W-CLI-NOMBRE-ANT     PIC X(70).
+           02 W-CLI-DIRECCION      PIC X(80).
+           02 W-CLI-DIRECCION-ANT  PIC X(80).
+           02 W-CLI-CODPOST        PIC X(10).
+           02 W-CLI-CODPOST-ANT    PIC X(10).
+           02 W-CLI-CATEGORIA      PIC X.
+           02 W-CLI-CATEGORIA-ANT  PIC X.
+           02 W-CLI-SALDO          PIC S9(7)V9(3).
+           02 W-CLI-SALDO-ANT      PIC S9(7)V9(3).
+           02 W-CLI-MONEDA         PIC X(3).
+           02 W-CLI-MONEDA-ANT     PIC X(3).
+           02 W-CLI-SALDO-ME       PIC S9(7)V9(3).
+           02 W-CLI-SALDO-ME-ANT   PIC S9(7)V9(3).
+
+       01  W-CLI-SALDO-Z           PIC -(7)9,999.
+       01  W-CLI-SALDO-ME-Z        PIC -(7)9,999.
+       01  MONEDA-VALIDA           PIC X VALUE "S".
+           88  MONEDA-ES-VALIDA    VALUE "S".
+
+      *    SNAPSHOT OF THE RECORD AS READ, KEPT FOR THE AUDIT TRAIL
+       01  AUD-ANT.
+           02 AUD-SNAP-NOMBRE      PIC X(70).
+           02 AUD-SNAP-DIRECCION   PIC X(80).
+           02 AUD-SNAP-CODPOST     PIC X(10).
+           02 AUD-SNAP-CATEGORIA   PIC X.
+           02 AUD-SNAP-SALDO       PIC S9(7)V9(3).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INICIALIZACION.
+           PERFORM ABRO-ARCHIVO.
+           PERFORM PROCESO THRU F-PROCESO UNTIL FIN = "S".
+           PERFORM CIERRO-ARCHIVO.
+           GO TO FINALIZAR.
+      *
+       INICIALIZACION.
+           MOVE "N" TO FIN.
+           MOVE "S" TO EXISTE.
+      *
+       ABRO-ARCHIVO.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+              STRING "ERROR AL ABRIR CLIENTES " ST-FILE
+              DELIMITED BY SIZE
+              INTO MENSAJE
+              DISPLAY MENSAJE LINE 10 COL 20
+      *       END ROUTINE 'PROCESO'
+              MOVE "FSTRUCT1"     TO ERRLOG-PROGRAM
+              MOVE "ABRO-ARCHIVO" TO ERRLOG-PARAGRAPH
+              MOVE "CLIENTES"     TO ERRLOG-FILENAME
+              MOVE SPACES         TO ERRLOG-KEYVALUE
+              MOVE ST-FILE        TO ERRLOG-STATUS
+              CALL "ERRLOG" USING ERRLOG-PARMS
+              MOVE "S" TO FIN
+           END-IF.
+           OPEN EXTEND AUDCLI.
+           IF ST-FILE-AUD > "07"
+              OPEN OUTPUT AUDCLI
+           END-IF.
+           OPEN INPUT CODPOSTAL.
+      *
+       CIERRO-ARCHIVO.
+           CLOSE CLIENTES.
+           CLOSE AUDCLI.
+           CLOSE CODPOSTAL.
+      *
+       FINALIZAR.
+      *     EXIT PROGRAM ONLY IF IS A PREVIOUS PROGRAM
+      *     EXIT PROGRAM.
+           STOP RUN.
+      *
+       PROCESO.
+           PERFORM MUESTRO-PANTALLA.
+           PERFORM INGRESO-ID THRU F-INGRESO-ID.
+           IF FIN = "N"
+               PERFORM LEO-CLIENTES THRU F-LEO-CLIENTES
+               IF HUBO-ERROR = 1
+                  MOVE "S" TO FIN
+                  GO TO F-PROCESO
+               END-IF
+               IF EXISTE = "S"
+                   PERFORM MUESTRO-DATOS
+               ELSE
+                   PERFORM CARGO-DATOS THRU F-CARGO-DATOS
+               END-IF
+               PERFORM OPCIONES.
+      *
+       F-PROCESO.
+           EXIT.
+      *
+       MUESTRO-PANTALLA.
+      *    CLEAR SCREEN
+           DISPLAY " "                 LINE 1  COL 1 ERASE EOS
+           DISPLAY "A.B.M. Clientes"   LINE 3  COL 32
+                   GUIONES             LINE 4  COL 1
+                   "(9999999 = Buscar por Nombre)" LINE 6 COL 10
+                   "Id Cliente   : "   LINE 10 COL 10
+                   "01. Nombre       : "   LINE 12 COL 10
+                   "02. Direccion    : "   LINE 14 COL 10
+                   "03. Cod. Postal  : "   LINE 16 COL 10
+                   "04. Categoria    : "   LINE 18 COL 10
+                   "05. Saldo        : "   LINE 19 COL 10
+                   "06. Moneda : "         LINE 19 COL 55
+                   "07. Saldo Moneda Ext.: " LINE 20 COL 10
+                   "OPCION [   ]     : "   LINE 21 COL 30
+                   GUIONES             LINE 22 COL 1.
+           ACCEPT X.
+      *
+       INGRESO-ID.
+           ACCEPT  W-CLI-ID   LINE 07 COL 23 PROMPT.
+           IF W-CLI-ID = W-CLI-ID-BUSQUEDA
+              PERFORM BUSCO-POR-NOMBRE THRU F-BUSCO-POR-NOMBRE
+              GO TO INGRESO-ID
+           END-IF.
+           MOVE    W-CLI-ID   TO W-CLI-ID-Z.
+           DISPLAY W-CLI-ID-Z LINE 07 COL 23.
+           IF W-CLI-ID = 0 GO TO INGRESO-ID.
+      *
+       F-INGRESO-ID.
+           EXIT.
+      *    SEARCH CLIENTES BY NAME PREFIX AND LIST THE MATCHES SO THE
+      *    OPERATOR CAN NOTE THE ID AND RE-ENTER IT ON THE ABM SCREEN.
+       BUSCO-POR-NOMBRE.
+           DISPLAY " " LINE 1 COL 1 ERASE EOS.
+           DISPLAY "BUSQUEDA DE CLIENTES POR NOMBRE" LINE 3 COL 25
+                   "Nombre (o comienzo)  : "          LINE 5 COL 10.
+           ACCEPT W-NOMBRE-BUSCADO LINE 5 COL 34.
+           INSPECT W-NOMBRE-BUSCADO TALLYING W-CANT-ESPACIOS
+                   FOR TRAILING SPACES.
+           COMPUTE W-LONG-BUSCADO = 30 - W-CANT-ESPACIOS.
+           IF W-LONG-BUSCADO = 0 MOVE 1 TO W-LONG-BUSCADO.
+           MOVE 0 TO W-CANT-ENCONTRADOS.
+           MOVE 7 TO W-LINEA-BUSQUEDA.
+           MOVE "N" TO FIN-BUSQUEDA.
+           MOVE SPACES TO CLI_NOMBRE.
+           MOVE W-NOMBRE-BUSCADO TO CLI_NOMBRE.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+              INVALID KEY MOVE "S" TO FIN-BUSQUEDA
+           END-START.
+           IF FIN-BUSQUEDA = "N"
+              PERFORM MUESTRO-COINCIDENCIA THRU F-MUESTRO-COINCIDENCIA
+                 UNTIL FIN-BUSQUEDA = "S"
+           END-IF.
+           IF W-CANT-ENCONTRADOS = 0
+              DISPLAY "NO SE ENCONTRARON COINCIDENCIAS" LINE 20 COL 10
+           END-IF.
+           DISPLAY "PRESIONE ENTER PARA CONTINUAR" LINE 22 COL 10.
+           ACCEPT X.
+           PERFORM MUESTRO-PANTALLA.
+       F-BUSCO-POR-NOMBRE.
+           EXIT.
+      *
+       MUESTRO-COINCIDENCIA.
+           READ CLIENTES NEXT RECORD
+              AT END MOVE "S" TO FIN-BUSQUEDA
+           END-READ.
+           IF FIN-BUSQUEDA = "N"
+              IF CLI_NOMBRE(1:W-LONG-BUSCADO) NOT =
+                 W-NOMBRE-BUSCADO(1:W-LONG-BUSCADO)
+                 MOVE "S" TO FIN-BUSQUEDA
+              ELSE
+                 ADD 1 TO W-CANT-ENCONTRADOS
+                 MOVE ID_CLIENTE TO W-CLI-ID-Z
+                 DISPLAY W-CLI-ID-Z    LINE W-LINEA-BUSQUEDA COL 10
+                         CLI_NOMBRE(1:40) LINE W-LINEA-BUSQUEDA COL 20
+                 ADD 1 TO W-LINEA-BUSQUEDA
+                 IF W-LINEA-BUSQUEDA > 19
+                    MOVE "S" TO FIN-BUSQUEDA
+                 END-IF
+              END-IF
+           END-IF.
+       F-MUESTRO-COINCIDENCIA.
+           EXIT.
+      * LEO-CLIENTES RANDOM BECAUSE ONLY NEEDS IF THERE ARE REGISTER
+       LEO-CLIENTES.
+           DISPLAY SPACES LINE 23 COL 1 SIZE 80
+           MOVE W-CLI-ID TO CLI_ID.
+      *    IF CLIENTES HAS NO REGISTERS EXISTE = N
+           READ CLIENTES INVALID KEY MOVE "N" TO EXISTE.
+      *    CHECK IF FILE IS LOCKED
+           IF ST-FILE = "99" GO TO LEO-CLIENTES.
+           IF ST-FILE > "07" AND ST-FILE NOT = "23"
+              STRING "Error leyendo CLientes Status = " ST-FILE
+                  DELIMITED BY SIZE INTO MENSAJE
+              DISPLAY MENSAJE LINE 23 COL 1
+              MOVE "FSTRUCT1"      TO ERRLOG-PROGRAM
+              MOVE "LEO-CLIENTES"  TO ERRLOG-PARAGRAPH
+              MOVE "CLIENTES"      TO ERRLOG-FILENAME
+              MOVE CLI_ID           TO ERRLOG-KEYVALUE
+              MOVE ST-FILE          TO ERRLOG-STATUS
+              CALL "ERRLOG" USING ERRLOG-PARMS
+              MOVE 1 TO HUBO-ERROR.
+              MOVE "N" TO EXISTE.
+      *
+       F-LEO-CLIENTES.
+           EXIT.
+      *
+       MUESTRO-DATOS.
+           IF EXISTE = "S"
+               MOVE CLI_NOMBRE      TO W-CLI-NOMBRE
+               MOVE CLI_DIRECCION   TO W-CLI-DIRECCION
+               MOVE CLI_CODPOST     TO W-CLI-CODPOST
+               MOVE CLI_CATEGORIA   TO W-CLI-CATEGORIA
+               MOVE CLI_SALDO       TO W-CLI-SALDO
+               MOVE CLI_MONEDA      TO W-CLI-MONEDA
+               MOVE CLI_SALDO_ME    TO W-CLI-SALDO-ME
+               MOVE CLI_NOMBRE      TO AUD-SNAP-NOMBRE
+               MOVE CLI_DIRECCION   TO AUD-SNAP-DIRECCION
+               MOVE CLI_CODPOST     TO AUD-SNAP-CODPOST
+               MOVE CLI_CATEGORIA   TO AUD-SNAP-CATEGORIA
+               MOVE CLI_SALDO       TO AUD-SNAP-SALDO.
+           MOVE W-CLI-SALDO    TO W-CLI-SALDO-Z.
+           MOVE W-CLI-SALDO-ME TO W-CLI-SALDO-ME-Z.
+           DISPLAY  CLI_NOMBRE      LINE 10 COL 36
+                    CLI_DIRECCION   LINE 12 COL 36
+                    CLI_CODPOST     LINE 14 COL 36
+                    CLI_CATEGORIA   LINE 16 COL 36
+                    W-CLI-SALDO-Z   LINE 19 COL 36
+                    W-CLI-MONEDA    LINE 19 COL 68
+                    W-CLI-SALDO-ME-Z LINE 20 COL 36.
+           IF EXISTE = "S" AND CLI-INACTIVO
+              DISPLAY "** CLIENTE INACTIVO (BAJA) **" LINE 9 COL 10
+           END-IF.
+      *
+       CARGO-DATOS.
+           INITIALIZE DATOS.
+           MOVE "ARS" TO W-CLI-MONEDA.
+      *
+       INGRESO-NOMBRE.
+           MOVE W-CLI-NOMBRE TO W-CLI-NOMBRE-ANT.
+           ACCEPT W-CLI-NOMBRE LINE 10 COL 36 UPDATE.
+           IF W-CLI-NOMBRE = SPACES
+               MOVE W-CLI-NOMBRE-ANT TO W-CLI-NOMBRE
+               GO TO INGRESO-NOMBRE.
+           DISPLAY W-CLI-NOMBRE  LINE 10 COL 36.
+      *
+       INGRESO-DIRECCION.
+           MOVE W-CLI-DIRECCION TO W-CLI-DIRECCION-ANT.
+           ACCEPT W-CLI-DIRECCION LINE 12 COL 36 UPDATE.
+           IF W-CLI-DIRECCION = SPACES
+               MOVE W-CLI-DIRECCION-ANT TO W-CLI-DIRECCION
+               GO TO INGRESO-DIRECCION.
+           DISPLAY W-CLI-DIRECCION  LINE 12 COL 36.
+      *
+       INGRESO-CODPOSTAL.
+           MOVE W-CLI-CODPOST TO W-CLI-CODPOST-ANT.
+           ACCEPT W-CLI-CODPOST LINE 12 COL 36 UPDATE.
+           IF W-CLI-CODPOST = SPACES
+               MOVE W-CLI-CODPOST-ANT TO W-CLI-CODPOST
+               GO TO INGRESO-CODPOSTAL.
+           PERFORM VERIFICO-CODPOSTAL THRU F-VERIFICO-CODPOSTAL.
+           IF CODPOST-VALIDO = "N"
+              DISPLAY "COD. POSTAL NO ENCONTRADO. CONFIRMA (S/N): "
+                      LINE 24 COL 1
+              ACCEPT CONFIRMA-CODPOST LINE 24 COL 45
+              DISPLAY SPACES LINE 24 COL 1 SIZE 80
+              IF CONFIRMA-CODPOST NOT = "S" AND
+                 CONFIRMA-CODPOST NOT = "s"
+                 GO TO INGRESO-CODPOSTAL
+              END-IF
+           END-IF.
+           DISPLAY W-CLI-CODPOST  LINE 12 COL 36.
+      *    LOOK UP THE ENTERED CODE ON THE POSTAL CODE REFERENCE TABLE
+       VERIFICO-CODPOSTAL.
+           MOVE "S" TO CODPOST-VALIDO.
+           MOVE W-CLI-CODPOST TO CP-CODIGO.
+           READ CODPOSTAL
+              INVALID KEY MOVE "N" TO CODPOST-VALIDO
+           END-READ.
+       F-VERIFICO-CODPOSTAL.
+           EXIT.
+      *
+       INGRESO-CATEGORIA.
+           MOVE W-CLI-CATEGORIA TO W-CLI-CATEGORIA-ANT.
+           ACCEPT W-CLI-CATEGORIA LINE 14 COL 36 UPDATE.
+           IF W-CLI-CATEGORIA = SPACES
+               MOVE W-CLI-CATEGORIA-ANT TO W-CLI-CATEGORIA
+               GO TO INGRESO-CATEGORIA.
+           DISPLAY W-CLI-CATEGORIA  LINE 12 COL 36.
+      *
+       INGRESO-SALDO.
+           MOVE W-CLI-SALDO TO W-CLI-SALDO-ANT.
+           ACCEPT W-CLI-SALDO LINE 19 COL 36 UPDATE.
+           MOVE W-CLI-SALDO TO W-CLI-SALDO-Z.
+           DISPLAY W-CLI-SALDO-Z  LINE 19 COL 36.
+      *    CURRENCY CODE FOR THE BALANCE: ARS (PESOS), USD OR EUR
+       INGRESO-MONEDA.
+           MOVE W-CLI-MONEDA TO W-CLI-MONEDA-ANT.
+           ACCEPT W-CLI-MONEDA LINE 19 COL 68 UPDATE.
+           MOVE "N" TO MONEDA-VALIDA.
+           IF W-CLI-MONEDA = "ARS" OR "USD" OR "EUR"
+              MOVE "S" TO MONEDA-VALIDA
+           END-IF.
+           IF NOT MONEDA-ES-VALIDA
+              DISPLAY "MONEDA INVALIDA (ARS/USD/EUR)" LINE 24 COL 1
+              MOVE W-CLI-MONEDA-ANT TO W-CLI-MONEDA
+              GO TO INGRESO-MONEDA
+           END-IF.
+           DISPLAY W-CLI-MONEDA  LINE 19 COL 68.
+      *    BALANCE IN THE FOREIGN CURRENCY GIVEN BY CLI_MONEDA
+       INGRESO-SALDO-ME.
+           MOVE W-CLI-SALDO-ME TO W-CLI-SALDO-ME-ANT.
+           ACCEPT W-CLI-SALDO-ME LINE 20 COL 36 UPDATE.
+           MOVE W-CLI-SALDO-ME TO W-CLI-SALDO-ME-Z.
+           DISPLAY W-CLI-SALDO-ME-Z  LINE 20 COL 36.
+      *
+       F-CARGO-DATOS.
+           EXIT.
+      *
+       OPCIONES.
+           DISPLAY "[00 - ENTER ] GRABAR" LINE 23 COL 1
+                   "[88 - BORRAR]"        LINE 24 COL 1
+                   "[77  - SALIR]"        LINE 23 COL 20.
+           ACCEPT OPCION LINE 21 COL 38 PROMPT.
+      *     IF OPCION = 0 MOVE "S" TO FIN.
+           IF FIN = "N"
+              EVALUATE OPCION
+               WHEN 1
+                   PERFORM INGRESO-NOMBRE
+               WHEN 2
+                   PERFORM INGRESO-DIRECCION
+               WHEN 3
+                   PERFORM INGRESO-CODPOSTAL
+               WHEN 4
+                   PERFORM INGRESO-CATEGORIA
+               WHEN 5
+                   PERFORM INGRESO-SALDO
+               WHEN 6
+                   PERFORM INGRESO-MONEDA
+               WHEN 7
+                   PERFORM INGRESO-SALDO-ME
+               WHEN 0
+                   PERFORM GRABAR THRU F-GRABAR
+               WHEN 88
+                   PERFORM CONFIRMO-BAJA
+               WHEN 77
+                   MOVE "S" TO FIN
+               WHEN OTHER
+                   GO TO OPCIONES
+              END-EVALUATE.
+              IF OPCION > 0 AND OPCION < 77 GO TO OPCIONES.
+       GRABAR.
+           MOVE W-CLI-NOMBRE    TO CLI_NOMBRE.
+           MOVE W-CLI-DIRECCION TO CLI_DIRECCION.
+           MOVE W-CLI-CODPOST   TO CLI_CODPOST.
+           MOVE W-CLI-CATEGORIA TO CLI_CATEGORIA CLI_CATEGORIA_2.
+           MOVE W-CLI-SALDO     TO CLI_SALDO.
+           MOVE W-CLI-MONEDA    TO CLI_MONEDA.
+           MOVE W-CLI-SALDO-ME  TO CLI_SALDO_ME.
+           ACCEPT CLI_ULT_ACTIVIDAD FROM DATE YYYYMMDD.
+           IF EXISTE = "N"
+              PERFORM VERIFICO-NOMBRE THRU F-VERIFICO-NOMBRE
+              IF NOMBRE-DUPLICADO = "S"
+                 DISPLAY "YA EXISTE UN CLIENTE CON ESE NOMBRE"
+                         LINE 24 COL 1
+                 GO TO F-GRABAR
+              END-IF
+              SET CLI-ACTIVO TO TRUE
+           END-IF.
+       GRABO.
+           IF EXISTE = "S" GO TO REGRABO.
+           WRITE REG-CLIENTES.
+           IF ST-FILE = "99"
+              ADD 1 TO REINTENTOS-GRABO
+              IF REINTENTOS-GRABO > MAX-REINTENTOS
+                 DISPLAY "REGISTRO EN USO, INTENTE MAS TARDE"
+                         LINE 24 COL 1
+                 MOVE 0 TO REINTENTOS-GRABO
+                 GO TO F-GRABAR
+              END-IF
+              CALL "C$SLEEP" USING W-SEGUNDOS-ESPERA
+              GO TO GRABO
+           END-IF.
+           MOVE 0 TO REINTENTOS-GRABO.
+           IF ST-FILE > "07"
+              STRING "ERROR AL GRABAR CLIENTES " ST-FILE
+              DELIMITED BY SIZE
+              INTO MENSAJE
+              DISPLAY MENSAJE LINE 24 COL 40
+              MOVE "FSTRUCT1" TO ERRLOG-PROGRAM
+              MOVE "GRABO"    TO ERRLOG-PARAGRAPH
+              MOVE "CLIENTES" TO ERRLOG-FILENAME
+              MOVE CLI_ID      TO ERRLOG-KEYVALUE
+              MOVE ST-FILE     TO ERRLOG-STATUS
+              CALL "ERRLOG" USING ERRLOG-PARMS.
+           GO TO F-GRABAR.
+      *    CHECK CLI_NOMBRE ALTERNATE KEY FOR AN EXISTING CUSTOMER
+      *    BEFORE A NEW REG-CLIENTES GETS WRITTEN
+       VERIFICO-NOMBRE.
+           MOVE "N"      TO NOMBRE-DUPLICADO.
+           MOVE ID_CLIENTE TO W-CLI-ID-SAVE.
+           READ CLIENTES KEY IS CLI_NOMBRE
+              INVALID KEY MOVE "N" TO NOMBRE-DUPLICADO
+              NOT INVALID KEY MOVE "S" TO NOMBRE-DUPLICADO
+           END-READ.
+           MOVE W-CLI-ID-SAVE TO CLI_ID.
+           MOVE W-CLI-NOMBRE  TO CLI_NOMBRE.
+       F-VERIFICO-NOMBRE.
+           EXIT.
+       REGRABO.
+           REWRITE REG-CLIENTES.
+           IF ST-FILE = "99"
+              ADD 1 TO REINTENTOS-REGRABO
+              IF REINTENTOS-REGRABO > MAX-REINTENTOS
+                 DISPLAY "REGISTRO EN USO, INTENTE MAS TARDE"
+                         LINE 24 COL 1
+                 MOVE 0 TO REINTENTOS-REGRABO
+                 GO TO F-GRABAR
+              END-IF
+              CALL "C$SLEEP" USING W-SEGUNDOS-ESPERA
+              GO TO REGRABO
+           END-IF.
+           MOVE 0 TO REINTENTOS-REGRABO.
+           IF ST-FILE > "07"
+              STRING "ERROR AL REGRABAR CLIENTES " ST-FILE
+              DELIMITED BY SIZE
+              INTO MENSAJE
+              DISPLAY MENSAJE LINE 24 COL 40
+              MOVE "FSTRUCT1" TO ERRLOG-PROGRAM
+              MOVE "REGRABO"  TO ERRLOG-PARAGRAPH
+              MOVE "CLIENTES" TO ERRLOG-FILENAME
+              MOVE CLI_ID      TO ERRLOG-KEYVALUE
+              MOVE ST-FILE     TO ERRLOG-STATUS
+              CALL "ERRLOG" USING ERRLOG-PARMS
+           ELSE
+              PERFORM AUDITO-MODIFICACION
+           END-IF.
+       F-GRABAR.
+           EXIT.
+      *    APPEND A BEFORE/AFTER TRAIL ENTRY FOR A SUCCESSFUL REWRITE
+       AUDITO-MODIFICACION.
+           MOVE "M"             TO AUD-TIPO.
+           ACCEPT AUD-FECHA     FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA      FROM TIME.
+           MOVE CLI_ID          TO AUD-ID_CLIENTE.
+           MOVE AUD-SNAP-NOMBRE     TO AUD-NOMBRE-ANT.
+           MOVE CLI_NOMBRE          TO AUD-NOMBRE-NUEVO.
+           MOVE AUD-SNAP-DIRECCION  TO AUD-DIRECCION-ANT.
+           MOVE CLI_DIRECCION       TO AUD-DIRECCION-NUEVO.
+           MOVE AUD-SNAP-CODPOST    TO AUD-CODPOST-ANT.
+           MOVE CLI_CODPOST         TO AUD-CODPOST-NUEVO.
+           MOVE AUD-SNAP-CATEGORIA  TO AUD-CATEGORIA-ANT.
+           MOVE CLI_CATEGORIA       TO AUD-CATEGORIA-NUEVO.
+           MOVE AUD-SNAP-SALDO      TO AUD-SALDO-ANT.
+           MOVE CLI_SALDO           TO AUD-SALDO-NUEVO.
+           WRITE REG-AUD-CLIENTES.
+      *    ASK FOR CONFIRMATION BEFORE A CUSTOMER IS GIVEN DE BAJA
+       CONFIRMO-BAJA.
+           DISPLAY "CONFIRMA BAJA DE CLIENTE (S/N): " LINE 24 COL 1.
+           ACCEPT CONFIRMA-BAJA LINE 24 COL 34.
+           IF CONFIRMA-BAJA = "S" OR CONFIRMA-BAJA = "s"
+              PERFORM BORRAR THRU F-BORRAR
+           END-IF.
+           DISPLAY SPACES LINE 24 COL 1 SIZE 80.
+      *    BORRAR NO LONGER DELETES THE RECORD; IT MARKS THE CUSTOMER
+      *    INACTIVE (CLI_ESTADO = "I") SO A BAJA CAN BE UNDONE
+       BORRAR.
+           SET CLI-INACTIVO TO TRUE.
+           REWRITE REG-CLIENTES.
+           IF ST-FILE = "99"
+              ADD 1 TO REINTENTOS-BORRAR
+              IF REINTENTOS-BORRAR > MAX-REINTENTOS
+                 DISPLAY "REGISTRO EN USO, INTENTE MAS TARDE"
+                         LINE 24 COL 1
+                 MOVE 0 TO REINTENTOS-BORRAR
+                 GO TO F-BORRAR
+              END-IF
+              CALL "C$SLEEP" USING W-SEGUNDOS-ESPERA
+              GO TO BORRAR
+           END-IF.
+           MOVE 0 TO REINTENTOS-BORRAR.
+           IF ST-FILE > "07"
+              STRING "ERROR AL DAR DE BAJA CLIENTES " ST-FILE
+              DELIMITED BY SIZE
+              INTO MENSAJE
+              DISPLAY MENSAJE LINE 24 COL 40
+              MOVE "FSTRUCT1" TO ERRLOG-PROGRAM
+              MOVE "BORRAR"   TO ERRLOG-PARAGRAPH
+              MOVE "CLIENTES" TO ERRLOG-FILENAME
+              MOVE CLI_ID      TO ERRLOG-KEYVALUE
+              MOVE ST-FILE     TO ERRLOG-STATUS
+              CALL "ERRLOG" USING ERRLOG-PARMS
+           ELSE
+              PERFORM AUDITO-BAJA
+           END-IF.
+       F-BORRAR.
+           EXIT.
+      *    APPEND A BEFORE/AFTER TRAIL ENTRY FOR A BAJA. THE "NEW"
+      *    SIDE IS LEFT AT SPACES/ZERO SINCE THE CUSTOMER'S NAME,
+      *    ADDRESS, ETC. NO LONGER APPLY ONCE INACTIVE
+       AUDITO-BAJA.
+           MOVE "B"             TO AUD-TIPO.
+           ACCEPT AUD-FECHA     FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA      FROM TIME.
+           MOVE CLI_ID          TO AUD-ID_CLIENTE.
+           MOVE CLI_NOMBRE      TO AUD-NOMBRE-ANT.
+           MOVE SPACES          TO AUD-NOMBRE-NUEVO.
+           MOVE CLI_DIRECCION   TO AUD-DIRECCION-ANT.
+           MOVE SPACES          TO AUD-DIRECCION-NUEVO.
+           MOVE CLI_CODPOST     TO AUD-CODPOST-ANT.
+           MOVE SPACES          TO AUD-CODPOST-NUEVO.
+           MOVE CLI_CATEGORIA   TO AUD-CATEGORIA-ANT.
+           MOVE SPACES          TO AUD-CATEGORIA-NUEVO.
+           MOVE CLI_SALDO       TO AUD-SALDO-ANT.
+           MOVE ZERO            TO AUD-SALDO-NUEVO.
+           WRITE REG-AUD-CLIENTES.
+       END PROGRAM FSTRUCT1.
