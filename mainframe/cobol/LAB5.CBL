@@ -1,276 +1,524 @@
-****** ***************************** Top of Data ******************************
-==MSG> -CAUTION- Profile changed to NUMBER OFF (from NUMBER ON STD).           
-==MSG>           Data does not have valid standard numbers.                    
-==MSG> -CAUTION- Profile changed to CAPS ON (from CAPS OFF) because the        
-==MSG>           data does not contain any lower case characters.              
-==MSG> -CAUTION- Profile is set to STATS ON. Statistics did not exist for      
-==MSG>           this member, but will be generated if data is saved.          
-000001 000100 IDENTIFICATION DIVISION.                                         
-000002 000200 PROGRAM-ID.    LAB5.                                             
-000003 000300 AUTHOR.        SPARKY KEN.                                       
-000004 000400 INSTALLATION.  IBM.                                              
-000005 000500 DATE-WRITTEN.  JULY, 2021.                                       
-000006 000600 DATE-COMPILED.                                                   
-000007 000700************************************************************      
-000008 000800*               PROGRAM LAB5                                      
-000009 000900*  THIS PROGRAM READS THE BONUS FILE AND WRITES IT OUT            
-000010 001000************************************************************      
-000011 001100* THIS PROGRAM READS THE BONUS FILE AND WRITES THE RECORDS        
-000012 001200* TO ANOTHER FILE, CONVERTING THE BONUS AMOUNT TO A               
-000013 001300* PACKED DECIMAL FORMAT. THE OUTPUT FILE WILL NOW HAVE THE        
-000014 001400* BONUS AMOUNT IN PACKED DECIMAL FORMAT (COMP-3)                  
-000015 001500* WHEN VIEWED IN HEXADECIMAL FORMAT, THE NUMBERS ENDING IN        
-000016 001600*     'C' MEANS POSITIVE (SINCE ITS A SIGNED COMP-3)              
-000017 001700*     'D' MEANS NEGATIVE (SINCE ITS A SIGNED COMP-3)              
-000018 001800*     'F' MEANS UNSIGNED COMP-3 VALUE.                            
-000019 001900************************************************************      
-000020 002000*          E N V I R O N M E N T   D I V I S I O N                
-000021 002100************************************************************      
-000022 002200 ENVIRONMENT DIVISION.                                            
-000023 002300*CONFIGURATION SECTION.                                           
-000024 002400*SOURCE-COMPUTER.  IBM.                                           
-000025 002500*OBJECT-COMPUTER.  IBM.                                           
-000026 002600 INPUT-OUTPUT SECTION.                                            
-000027 002700 FILE-CONTROL.                                                    
-000028 002800     SELECT INPUT-BONUS  ASSIGN TO INBONUS                        
-000029 002900              FILE STATUS IS WS-INBONUS-STATUS.                   
-000030 003000     SELECT OUTPUT-BONUS ASSIGN TO OUTBONUS                       
-000031 003100              FILE STATUS IS WS-OUTBONUS-STATUS.                  
-000032 003200************************************************************      
-000033 003300*          D A T A   D I V I S I O N                              
-000034 003400************************************************************      
-000035 003500 DATA DIVISION.                                                   
-000036 003600 FILE SECTION.                                                    
-000037 003700************************************************************      
-000038 003800*    INPUT-BONUS                                     INPUT        
-000039 003900************************************************************      
-000040 004000 FD  INPUT-BONUS                                                  
-000041 004100     RECORDING MODE IS F                                          
-000042 004200     RECORD CONTAINS 80 CHARACTERS                                
-000043 004300     DATA RECORD IS FD-INBONUS-REC.                               
-000044 004400 01  FD-INBONUS-REC                      PIC X(80).               
-000045 004500************************************************************     
-000046 004600*    OUTPUT-BONUS                                    OUTPUT      
-000047 004700************************************************************     
-000048 004800 FD  OUTPUT-BONUS                                                
-000049 004900     RECORDING MODE IS F                                         
-000050 005000     RECORD CONTAINS 80 CHARACTERS                               
-000051 005100     DATA RECORD IS FD-OUTBONUS-REC.                             
-000052 005200 01  FD-OUTBONUS-REC                      PIC X(80).             
-000053 005300                                                                 
-000054 005400 WORKING-STORAGE SECTION.                                        
-000055 005500 01  FILLER                      PIC X(37)  VALUE                
-000056 005600     'BEGIN WORKING STORAGE FOR LAB5 '.                          
-000057 005700 01  WS-INBONUS-STATUS           PIC 9(02)  VALUE  ZEROS.        
-000058 005800 01  WS-OUTBONUS-STATUS          PIC 9(02)  VALUE  ZEROS.        
-000059 005900                                                                 
-000060 006000************************************************************     
-000061 006100*    ACCUMULATORS                                                
-000062 006200************************************************************     
-000063 006300 01  W01-ACCUMULATORS.                                           
-000064 006400     05  WS-REC-IN               PIC S9(04) COMP   VALUE ZEROS.  
-000065 006500     05  WS-REC-OUT              PIC S9(04) COMP   VALUE ZEROS.  
-000066 006600************************************************************     
-000067 006700*    SWITCHES                                                    
-000068 006800************************************************************     
-000069 006900 01  W02-SWITCHES.                                               
-000070 007000     05  WS-INBONUS-EOF-SW      PIC X(01)    VALUE 'N'.          
-000071 007100                                                                 
-000072 007200************************************************************     
-000073 007300*    INPUT AND OUTPUT RECORD LAYOUTS (READ INTO, WRITE FROM)     
-000074 007400************************************************************     
-000075 007500 01  WS-INBONUS-REC.                                             
-000076 007600     05  WS-IN-STATE-CODE                 PIC X(02).             
-000077 007700     05  WS-IN-LAST-NAME                  PIC X(20).             
-000078 007800     05  WS-IN-FIRST-NAME                 PIC X(15).             
-000079 007900     05  WS-IN-MID-INIT                   PIC X(01).             
-000080 008000     05  WS-IN-BONUS-AMT                  PIC 9(7)V99.          
-000081 008100     05  WS-IN-FED-EXEMPT-IND             PIC X(01).            
-000082 008200     05  WS-IN-ST-EXEMPT-IND              PIC X(01).            
-000083 008300     05  WS-IN-FILLER                     PIC X(31).            
-000084 008400                                                                
-000085 008500 01  WS-OUTBONUS-REC.                                           
-000086 008600     05  WS-OUT-STATE-CODE                  PIC X(02).          
-000087 008700     05  WS-OUT-LAST-NAME                   PIC X(20).          
-000088 008800     05  WS-OUT-FIRST-NAME                  PIC X(15).          
-000089 008900     05  WS-OUT-MID-INIT                    PIC X(01).          
-000090 009000     05  WS-OUT-BONUS-AMT                   PIC 9(7)V99.        
-000091 009100     05  WS-OUT-FED-EXEMPT-IND              PIC X.              
-000092 009200     05  WS-OUT-ST-EXEMPT-IND               PIC X(1).           
-000093 009300     05  WS-OUT-FILLER                      PIC X(31).          
-000094 009400                                                                
-000095 009500************************************************************    
-000079 007900     05  WS-IN-MID-INIT                   PIC X(01).            
-000080 008000     05  WS-IN-BONUS-AMT                  PIC 9(7)V99.          
-000081 008100     05  WS-IN-FED-EXEMPT-IND             PIC X(01).            
-000082 008200     05  WS-IN-ST-EXEMPT-IND              PIC X(01).            
-000083 008300     05  WS-IN-FILLER                     PIC X(31).            
-000084 008400                                                                
-000085 008500 01  WS-OUTBONUS-REC.                                           
-000086 008600     05  WS-OUT-STATE-CODE                  PIC X(02).          
-000087 008700     05  WS-OUT-LAST-NAME                   PIC X(20).          
-000088 008800     05  WS-OUT-FIRST-NAME                  PIC X(15).          
-000089 008900     05  WS-OUT-MID-INIT                    PIC X(01).          
-000090 009000     05  WS-OUT-BONUS-AMT                   PIC 9(7)V99.        
-000091 009100     05  WS-OUT-FED-EXEMPT-IND              PIC X.              
-000092 009200     05  WS-OUT-ST-EXEMPT-IND               PIC X(1).           
-000093 009300     05  WS-OUT-FILLER                      PIC X(31).          
-000094 009400                                                                
-000095 009500************************************************************    
-000096 009600*          P R O C E D U R E   D I V I S I O N                   
-000097 009700************************************************************     
-000098 009800 PROCEDURE DIVISION.                                             
-000099 009900************************************************************     
-000100 010000*    MAINLINE - ALL ROUTINES ARE PERFORMED FROM THIS ROUTINE     
-000101 010100************************************************************     
-000102 010200 P0100-MAINLINE.                                                 
-000103 010300                                                                 
-000104 010400     PERFORM P0200-INITIALIZE    THRU P0299-EXIT                 
-000105 010500                                                                 
-000106 010600     PERFORM P0300-PROCESS-INPUT THRU P0399-EXIT                 
-000107 010700         UNTIL WS-INBONUS-EOF-SW = 'Z'                           
-000108 010800                                                                 
-000109 010900     PERFORM P0400-WRAP-UP       THRU P0499-EXIT                 
-000110 011000                                                                 
-000111 011100     STOP RUN.                                                   
-000112 011200                                                                 
-000113 011300 P0199-EXIT.                                                     
-000114 011400     EXIT.                                                       
-000115 011500                                                                 
-000116 011600************************************************************     
-000117 011700*    INITIALIZE - OPEN FILES                                     
-000118 011800*                 CHECK STATUS                                   
-000119 011900*                 COUNTERS                                       
-000120 012000*                 INTITAL READ                                   
-000121 012100************************************************************     
-000122 012200 P0200-INITIALIZE.                                               
-000123 012300*                                                                
-000124 012400     OPEN INPUT INPUT-BONUS                                      
-000125 012500     IF WS-INBONUS-STATUS = 0                                    
-000126 012600       CONTINUE                                                  
-000127 012700     ELSE                                                        
-000128 012800       DISPLAY '**** ERROR ON OPEN INBONUS FILE '                
-000129 012900       DISPLAY '**** RETURN CODE = ' WS-INBONUS-STATUS           
-000130 013000       MOVE 12 TO RETURN-CODE                                     
-000131 013100       STOP RUN                                                   
-000132 013200     END-IF.                                                      
-000133 013300                                                                  
-000134 013400     OPEN OUTPUT OUTPUT-BONUS                                     
-000135 013500     IF WS-OUTBONUS-STATUS = 0                                    
-000136 013600       CONTINUE                                                   
-000137 013700     ELSE                                                         
-000138 013800       DISPLAY '**** ERROR ON OPEN OUTBONUS FILE '                
-000139 013900       DISPLAY '**** RETURN CODE = ' WS-OUTBONUS-STATUS           
-000140 014000       MOVE 12 TO RETURN-CODE                                     
-000141 014100       STOP RUN                                                   
-000142 014200     END-IF.                                                      
-000143 014300                                                                  
-000144 014400                                                                  
-000145 014500* INITIAL READ                                                    
-000146 014600     PERFORM P0900-READ-INPUT THRU P0999-EXIT.                    
-000146 014600     PERFORM P0900-READ-INPUT THRU P0999-EXIT.                   
-000147 014700                                                                 
-000148 014800 P0299-EXIT.                                                     
-000149 014900     EXIT.                                                       
-000150 015000                                                                 
-000151 015100************************************************************     
-000152 015200*    PROCESS INPUT - MOVE FIELDS, WRITE RECORD, FETCH NEXT R     
-000153 015300************************************************************     
-000154 015400 P0300-PROCESS-INPUT.                                            
-000155 015500                                                                 
-000156 015600     INITIALIZE WS-OUTBONUS-REC                                  
-000157 015700                                                                 
-000158 015800     MOVE WS-IN-STATE-CODE      TO WS-OUT-STATE-CODE             
-000159 015900     MOVE WS-IN-LAST-NAME       TO WS-OUT-LAST-NAME              
-000160 016000     MOVE WS-IN-STATE-CODE      TO WS-OUT-FIRST-NAME             
-000161 016100     MOVE WS-IN-MID-INIT        TO WS-OUT-MID-INIT               
-000162 016200     MOVE WS-IN-BONUS-AMT       TO WS-OUT-BONUS-AMT              
-000163 016300     MOVE WS-IN-FED-EXEMPT-IND  TO WS-OUT-FED-EXEMPT-IND         
-000164 016400     MOVE WS-IN-ST-EXEMPT-IND   TO WS-OUT-ST-EXEMPT-IND          
-000165 016500     MOVE WS-IN-FILLER          TO WS-OUT-FILLER                 
-000166 016600                                                                 
-000167 016700     PERFORM P0800-WRITE-OUTPUT THRU P0899-EXIT                  
-000168 016800                                                                 
-000169 016900     PERFORM P0900-READ-INPUT THRU P0999-EXIT.                   
-000170 017000                                                                 
-000171 017100 P0399-EXIT.                                                     
-000172 017200     EXIT.                                                       
-000173 017300************************************************************     
-000174 017400*    WRAP UP - CLOSE THE FILES                                   
-000175 017500*              CHECK STATUS                                      
-000176 017600*              DISPLAY COUNTERS                                  
-000177 017700************************************************************     
-000178 017800 P0400-WRAP-UP.                                                  
-000179 017900                                                                 
-000180 018000     DISPLAY 'WS-REC-IN  = ' WS-REC-IN.                          
-000181 018100     DISPLAY 'WS-REC-OUT = ' WS-REC-OUT.                         
-000182 018200                                                                 
-000183 018300     CLOSE INPUT-BONUS                                           
-000184 018400     IF WS-INBONUS-STATUS = 0                                    
-000185 018500       CONTINUE                                                  
-000186 018600     ELSE                                                        
-000187 018700       DISPLAY '**** ERROR ON CLOSE INBONUS FILE '               
-000188 018800       DISPLAY '**** RETURN CODE = ' WS-INBONUS-STATUS           
-000189 018900       MOVE 12 TO RETURN-CODE                                    
-000190 019000       STOP RUN                                                  
-000191 019100     END-IF.                                                     
-000192 019200                                                                 
-000193 019300     CLOSE OUTPUT-BONUS                                          
-000194 019400     IF WS-OUTBONUS-STATUS = 0                                   
-000195 019500       CONTINUE                                                  
-000196 019600     ELSE                                                        
-000197 019700       DISPLAY '**** ERROR ON OPEN OUTBONUS FILE '               
-000198 019800       DISPLAY '**** RETURN CODE = ' WS-OUTBONUS-STATUS          
-000199 019900       MOVE 12 TO RETURN-CODE                                    
-000200 020000       STOP RUN                                                  
-000201 020100     END-IF.                                                     
-000202 020200                                                                 
-000203 020300 P0499-EXIT.                                                     
-000204 020400     EXIT.                                                       
-000205 020500                                                                 
-000206 020600************************************************************     
-000207 020700*    WRITE OUTPUT RECORDS                                        
-000208 020800************************************************************     
-000209 020900 P0800-WRITE-OUTPUT.                                             
-000210 021000     WRITE FD-OUTBONUS-REC FROM WS-OUTBONUS-REC.                 
-000211 021100     IF WS-OUTBONUS-STATUS = 0                                   
-000212 021200       ADD +1 TO WS-REC-OUT                                      
-000213 021300     ELSE                                                        
-000214 021400       DISPLAY '**** ERROR ON WRITE OUTBONUS FILE '              
-000215 021500       DISPLAY '**** RETURN CODE = ' WS-OUTBONUS-STATUS           
-000216 021600       DISPLAY '**** WS-REC-OUT  = ' WS-REC-OUT                   
-000217 021700       MOVE 12 TO RETURN-CODE                                     
-000218 021800       STOP RUN                                                   
-000219 021900     END-IF.                                                      
-000220 022000                                                                  
-000221 022100 P0899-EXIT.                                                      
-000222 022200     EXIT.                                                        
-000223 022300                                                                  
-000224 022400************************************************************      
-000225 022500*    READ THE INPUT FILE                                          
-000226 022600************************************************************      
-000227 022700 P0900-READ-INPUT.                                                
-000228 022800**                                                                
-000229 022900**    READ INPUT-BONUS INTO W-IN-BONUS-REC                        
-000230 023000**      AT END                                                    
-000231 023100**         MOVE 'Y' TO WS-INBONUS-EOF-SW                        
-000232 023200**      NOT AT END                                              
-000233 023300**         ADD +1 TO WS-REC-IN                                  
-000234 023400**    END-READ.                                                 
-000235 023500**                                                              
-000236 023600     READ INPUT-BONUS INTO WS-INBONUS-REC                       
-000237 023700     EVALUATE TRUE                                              
-000238 023800       WHEN WS-INBONUS-STATUS = 0                               
-000239 023900         ADD +1 TO WS-REC-IN                                    
-000240 024000       WHEN WS-INBONUS-STATUS = 10                              
-000241 024100         MOVE 'Y' TO WS-INBONUS-EOF-SW                          
-000242 024200       WHEN OTHER                                               
-000243 024300         DISPLAY '**** ERROR ON READ INBONUS FILE '             
-000244 024400         DISPLAY '**** RETURN CODE = ' WS-INBONUS-STATUS        
-000245 024500         MOVE 12 TO RETURN-CODE                                 
-000246 024600         STOP RUN                                               
-000247 024700     END-EVALUATE.                                              
-000248 024800                                                                  
-000249 024900 P0999-EXIT.                                                      
-000250 025000     EXIT.                                                        
-****** **************************** Bottom of Data ****************************
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID.    LAB5.
+000003 AUTHOR.        SPARKY KEN.
+000004 INSTALLATION.  IBM.
+000005 DATE-WRITTEN.  JULY, 2021.
+000006 DATE-COMPILED.
+000007************************************************************
+000008*               PROGRAM LAB5
+000009*  THIS PROGRAM READS THE BONUS FILE AND WRITES IT OUT
+000010************************************************************
+000011* THIS PROGRAM READS THE BONUS FILE AND WRITES THE RECORDS
+000012* TO ANOTHER FILE, CONVERTING THE BONUS AMOUNT TO A
+000013* PACKED DECIMAL FORMAT. THE OUTPUT FILE WILL NOW HAVE THE
+000014* BONUS AMOUNT IN PACKED DECIMAL FORMAT (COMP-3)
+000015* WHEN VIEWED IN HEXADECIMAL FORMAT, THE NUMBERS ENDING IN
+000016*     'C' MEANS POSITIVE (SINCE ITS A SIGNED COMP-3)
+000017*     'D' MEANS NEGATIVE (SINCE ITS A SIGNED COMP-3)
+000018*     'F' MEANS UNSIGNED COMP-3 VALUE.
+000019************************************************************
+000020*    MODIFICATION HISTORY
+000021*    ----------------------------------------------------
+000022*    DATE       BY    DESCRIPTION
+000023*    ---------- ----- ----------------------------------
+000024*    2026-08-09 RJM   ADDED A CONTROL-TOTAL BALANCING
+000025*                     REPORT, A FLAT-RATE WITHHOLDING
+000026*                     CALCULATION, NUMERIC VALIDATION OF
+000027*                     THE BONUS AMOUNT WITH A REJECT FILE,
+000028*                     AND A SORTED PER-STATE BONUS TOTALS
+000029*                     REPORT.
+000030************************************************************
+000031*          E N V I R O N M E N T   D I V I S I O N
+000032************************************************************
+000033 ENVIRONMENT DIVISION.
+000034*CONFIGURATION SECTION.
+000035*SOURCE-COMPUTER.  IBM.
+000036*OBJECT-COMPUTER.  IBM.
+000037 INPUT-OUTPUT SECTION.
+000038 FILE-CONTROL.
+000039     SELECT INPUT-BONUS  ASSIGN TO INBONUS
+000040              FILE STATUS IS WS-INBONUS-STATUS.
+000041     SELECT OUTPUT-BONUS ASSIGN TO OUTBONUS
+000042              FILE STATUS IS WS-OUTBONUS-STATUS.
+000043     SELECT REJECT-BONUS ASSIGN TO REJBONUS
+000044              FILE STATUS IS WS-REJBONUS-STATUS.
+000045************************************************************
+000046*          D A T A   D I V I S I O N
+000047************************************************************
+000048 DATA DIVISION.
+000049 FILE SECTION.
+000050************************************************************
+000051*    INPUT-BONUS                                     INPUT
+000052************************************************************
+000053 FD  INPUT-BONUS
+000054     RECORDING MODE IS F
+000055     RECORD CONTAINS 80 CHARACTERS
+000056     DATA RECORD IS FD-INBONUS-REC.
+000057 01  FD-INBONUS-REC                      PIC X(80).
+000058************************************************************
+000059*    OUTPUT-BONUS                                    OUTPUT
+000060************************************************************
+000061 FD  OUTPUT-BONUS
+000062     RECORDING MODE IS F
+000063     RECORD CONTAINS 80 CHARACTERS
+000064     DATA RECORD IS FD-OUTBONUS-REC.
+000065 01  FD-OUTBONUS-REC                      PIC X(80).
+000066************************************************************
+000067*    REJECT-BONUS - RECORDS THAT FAIL BONUS AMOUNT
+000068*    VALIDATION, KEPT FOR TRACING                   OUTPUT
+000069************************************************************
+000070 FD  REJECT-BONUS
+000071     RECORDING MODE IS F
+000072     RECORD CONTAINS 80 CHARACTERS
+000073     DATA RECORD IS FD-REJBONUS-REC.
+000074 01  FD-REJBONUS-REC                      PIC X(80).
+000075
+000076 WORKING-STORAGE SECTION.
+000077 01  FILLER                      PIC X(37)  VALUE
+000078     'BEGIN WORKING STORAGE FOR LAB5 '.
+000079 01  WS-INBONUS-STATUS           PIC 9(02)  VALUE  ZEROS.
+000080 01  WS-OUTBONUS-STATUS          PIC 9(02)  VALUE  ZEROS.
+000081 01  WS-REJBONUS-STATUS          PIC 9(02)  VALUE  ZEROS.
+000082
+000083************************************************************
+000084*    ACCUMULATORS
+000085************************************************************
+000086 01  W01-ACCUMULATORS.
+000087     05  WS-REC-IN               PIC S9(04) COMP   VALUE ZEROS.
+000088     05  WS-REC-OUT              PIC S9(04) COMP   VALUE ZEROS.
+000089     05  WS-REC-REJECTED         PIC S9(04) COMP   VALUE ZEROS.
+000090     05  WS-IN-BONUS-TOTAL       PIC S9(09)V99 COMP-3
+000091                                               VALUE ZEROS.
+000092     05  WS-OUT-BONUS-TOTAL      PIC S9(09)V99 COMP-3
+000093                                               VALUE ZEROS.
+000093     05  WS-REJ-BONUS-TOTAL      PIC S9(09)V99 COMP-3
+000093                                               VALUE ZEROS.
+000094************************************************************
+000095*    SWITCHES
+000096************************************************************
+000097 01  W02-SWITCHES.
+000098     05  WS-INBONUS-EOF-SW      PIC X(01)    VALUE 'N'.
+000099     05  WS-BONUS-AMT-VALID-SW  PIC X(01)    VALUE 'Y'.
+000100         88  BONUS-AMT-IS-VALID       VALUE 'Y'.
+000101
+000102************************************************************
+000103*    WITHHOLDING RATE - FLAT SUPPLEMENTAL RATE APPLIED TO
+000104*    THE BONUS AMOUNT UNLESS THE EMPLOYEE IS EXEMPT FROM
+000105*    THE PARTICULAR WITHHOLDING (FEDERAL OR STATE)
+000106************************************************************
+000107 01  WS-WITHHOLDING-RATE         PIC V999   VALUE .220.
+000108
+000109************************************************************
+000110*    PER-STATE BONUS TOTALS TABLE
+000111************************************************************
+000111 01  W03-STATE-TOTALS.
+000112     05  WS-STATE-COUNT          PIC S9(04) COMP VALUE ZEROS.
+000113     05  WS-STATE-TABLE OCCURS 50 TIMES.
+000114         10  WS-STATE-CODE-TBL       PIC X(02).
+000115         10  WS-STATE-TOTAL-TBL      PIC S9(09)V99 COMP-3
+000116                                                 VALUE ZEROS.
+000117 01  WS-STATE-SUB                PIC S9(04) COMP VALUE ZEROS.
+000118 01  WS-STATE-SUB2               PIC S9(04) COMP VALUE ZEROS.
+000119 01  WS-STATE-FOUND-SW           PIC X(01)  VALUE 'N'.
+000120     88  STATE-FOUND                  VALUE 'Y'.
+000120 01  WS-STATE-TABLE-FULL-SW      PIC X(01)  VALUE 'N'.
+000120     88  STATE-TABLE-FULL             VALUE 'Y'.
+000121 01  WS-SORT-SWAPPED-SW          PIC X(01)  VALUE 'N'.
+000122     88  SORT-SWAPPED                 VALUE 'Y'.
+000123 01  WS-SWAP-CODE                PIC X(02).
+000124 01  WS-SWAP-TOTAL               PIC S9(09)V99 COMP-3.
+000125
+000126************************************************************
+000127*    INPUT AND OUTPUT RECORD LAYOUTS (READ INTO, WRITE FROM)
+000128*    THE WITHHOLDING AMOUNTS WERE CARVED OUT OF WS-OUT-FILLER
+000129*    SO THE OUTPUT RECORD STAYS 80 BYTES WIDE.
+000130************************************************************
+000131 01  WS-INBONUS-REC.
+000132     05  WS-IN-STATE-CODE                 PIC X(02).
+000133     05  WS-IN-LAST-NAME                   PIC X(20).
+000134     05  WS-IN-FIRST-NAME                  PIC X(15).
+000135     05  WS-IN-MID-INIT                    PIC X(01).
+000136     05  WS-IN-BONUS-AMT                    PIC 9(7)V99.
+000137     05  WS-IN-FED-EXEMPT-IND              PIC X(01).
+000138     05  WS-IN-ST-EXEMPT-IND               PIC X(01).
+000139     05  WS-IN-FILLER                       PIC X(31).
+000140
+000141 01  WS-OUTBONUS-REC.
+000142     05  WS-OUT-STATE-CODE                  PIC X(02).
+000142     05  WS-OUT-LAST-NAME                   PIC X(20).
+000143     05  WS-OUT-FIRST-NAME                  PIC X(15).
+000144     05  WS-OUT-MID-INIT                    PIC X(01).
+000145     05  WS-OUT-BONUS-AMT                    PIC 9(7)V99.
+000146     05  WS-OUT-FED-EXEMPT-IND              PIC X.
+000147     05  WS-OUT-ST-EXEMPT-IND               PIC X(1).
+000148     05  WS-OUT-FED-WITHHOLD                PIC 9(7)V99.
+000149     05  WS-OUT-ST-WITHHOLD                 PIC 9(7)V99.
+000150     05  WS-OUT-FILLER                      PIC X(13).
+000151
+000152************************************************************
+000153*    REJECT RECORD LAYOUT - HOLDS THE FIELDS AN ANALYST
+000154*    NEEDS TO TRACE A REJECTED RECORD BACK TO ITS SOURCE
+000154************************************************************
+000155 01  WS-REJBONUS-REC.
+000156     05  WS-REJ-STATE-CODE                  PIC X(02).
+000157     05  WS-REJ-LAST-NAME                   PIC X(20).
+000158     05  WS-REJ-FIRST-NAME                  PIC X(15).
+000159     05  WS-REJ-BONUS-AMT                   PIC X(09).
+000160     05  WS-REJ-FILLER                      PIC X(34).
+000161
+000162************************************************************
+000163*          P R O C E D U R E   D I V I S I O N
+000164************************************************************
+000165 PROCEDURE DIVISION.
+000166************************************************************
+000167*    MAINLINE - ALL ROUTINES ARE PERFORMED FROM THIS ROUTINE
+000168************************************************************
+000169 P0100-MAINLINE.
+000170
+000171     PERFORM P0200-INITIALIZE    THRU P0299-EXIT
+000172
+000173     PERFORM P0300-PROCESS-INPUT THRU P0399-EXIT
+000174         UNTIL WS-INBONUS-EOF-SW = 'Z'
+000175
+000176     PERFORM P0400-WRAP-UP       THRU P0499-EXIT
+000177
+000178     STOP RUN.
+000179
+000180 P0199-EXIT.
+000181     EXIT.
+000182
+000183************************************************************
+000184*    INITIALIZE - OPEN FILES
+000185*                 CHECK STATUS
+000186*                 COUNTERS
+000187*                 INTITAL READ
+000188************************************************************
+000189 P0200-INITIALIZE.
+000190*
+000191     OPEN INPUT INPUT-BONUS
+000192     IF WS-INBONUS-STATUS = 0
+000193       CONTINUE
+000194     ELSE
+000195       DISPLAY '**** ERROR ON OPEN INBONUS FILE '
+000196       DISPLAY '**** RETURN CODE = ' WS-INBONUS-STATUS
+000197       MOVE 12 TO RETURN-CODE
+000198       STOP RUN
+000199     END-IF.
+000200
+000201     OPEN OUTPUT OUTPUT-BONUS
+000202     IF WS-OUTBONUS-STATUS = 0
+000203       CONTINUE
+000204     ELSE
+000205       DISPLAY '**** ERROR ON OPEN OUTBONUS FILE '
+000206       DISPLAY '**** RETURN CODE = ' WS-OUTBONUS-STATUS
+000207       MOVE 12 TO RETURN-CODE
+000208       STOP RUN
+000209     END-IF.
+000210
+000211     OPEN OUTPUT REJECT-BONUS
+000212     IF WS-REJBONUS-STATUS = 0
+000213       CONTINUE
+000214     ELSE
+000215       DISPLAY '**** ERROR ON OPEN REJBONUS FILE '
+000216       DISPLAY '**** RETURN CODE = ' WS-REJBONUS-STATUS
+000217       MOVE 12 TO RETURN-CODE
+000218       STOP RUN
+000219     END-IF.
+000220
+000221* INITIAL READ
+000222     PERFORM P0900-READ-INPUT THRU P0999-EXIT.
+000223
+000224 P0299-EXIT.
+000225     EXIT.
+000226
+000227************************************************************
+000228*    PROCESS INPUT - VALIDATE, MOVE FIELDS, COMPUTE
+000229*    WITHHOLDING, ACCUMULATE TOTALS, WRITE RECORD,
+000230*    FETCH NEXT RECORD
+000231************************************************************
+000232 P0300-PROCESS-INPUT.
+000233
+000234     PERFORM P0250-VALIDATE-BONUS-AMT THRU P0259-EXIT
+000235
+000236     IF BONUS-AMT-IS-VALID
+000237       ADD WS-IN-BONUS-AMT TO WS-IN-BONUS-TOTAL
+000238       PERFORM P0850-FIND-OR-ADD-STATE THRU P0850-EXIT
+000239
+000239       IF NOT STATE-TABLE-FULL
+000240       INITIALIZE WS-OUTBONUS-REC
+000241
+000242       MOVE WS-IN-STATE-CODE      TO WS-OUT-STATE-CODE
+000243       MOVE WS-IN-LAST-NAME       TO WS-OUT-LAST-NAME
+000244       MOVE WS-IN-FIRST-NAME      TO WS-OUT-FIRST-NAME
+000245       MOVE WS-IN-MID-INIT        TO WS-OUT-MID-INIT
+000246       MOVE WS-IN-BONUS-AMT       TO WS-OUT-BONUS-AMT
+000247       MOVE WS-IN-FED-EXEMPT-IND  TO WS-OUT-FED-EXEMPT-IND
+000248       MOVE WS-IN-ST-EXEMPT-IND   TO WS-OUT-ST-EXEMPT-IND
+000249       MOVE WS-IN-FILLER          TO WS-OUT-FILLER
+000250
+000251       PERFORM P0700-CALC-WITHHOLDING THRU P0799-EXIT
+000252
+000253       PERFORM P0800-WRITE-OUTPUT THRU P0899-EXIT
+000253       END-IF
+000254     END-IF
+000255
+000256     PERFORM P0900-READ-INPUT THRU P0999-EXIT.
+000257
+000258 P0399-EXIT.
+000259     EXIT.
+000260
+000261************************************************************
+000262*    VALIDATE THE BONUS AMOUNT - REJECT ANY RECORD WHOSE
+000263*    AMOUNT IS NOT NUMERIC RATHER THAN LET IT CORRUPT THE
+000264*    COMP-3 CONVERSION, TRACING IT TO THE REJECT FILE
+000265************************************************************
+000266 P0250-VALIDATE-BONUS-AMT.
+000267     MOVE 'Y' TO WS-BONUS-AMT-VALID-SW.
+000268     IF WS-IN-BONUS-AMT NOT NUMERIC
+000269       MOVE 'N' TO WS-BONUS-AMT-VALID-SW
+000270       ADD 1 TO WS-REC-REJECTED
+000271       DISPLAY '**** ERROR - BONUS AMOUNT NOT NUMERIC '
+000271       DISPLAY '**** WS-REC-IN  = ' WS-REC-IN
+000272       MOVE SPACES              TO WS-REJBONUS-REC
+000273       MOVE WS-IN-STATE-CODE    TO WS-REJ-STATE-CODE
+000274       MOVE WS-IN-LAST-NAME     TO WS-REJ-LAST-NAME
+000275       MOVE WS-IN-FIRST-NAME    TO WS-REJ-FIRST-NAME
+000276       MOVE WS-IN-BONUS-AMT     TO WS-REJ-BONUS-AMT
+000277       WRITE FD-REJBONUS-REC FROM WS-REJBONUS-REC
+000278     END-IF.
+000279 P0259-EXIT.
+000280     EXIT.
+000281
+000282************************************************************
+000283*    WRAP UP - CLOSE THE FILES
+000284*              CHECK STATUS
+000285*              DISPLAY COUNTERS
+000286*              DISPLAY THE BALANCING AND STATE REPORTS
+000287************************************************************
+000288 P0400-WRAP-UP.
+000289
+000290     DISPLAY 'WS-REC-IN       = ' WS-REC-IN.
+000291     DISPLAY 'WS-REC-OUT      = ' WS-REC-OUT.
+000292     DISPLAY 'WS-REC-REJECTED = ' WS-REC-REJECTED.
+000293
+000294     PERFORM P0420-BALANCING-REPORT THRU P0429-EXIT.
+000295     PERFORM P0450-STATE-REPORT     THRU P0459-EXIT.
+000296
+000297     CLOSE INPUT-BONUS
+000298     IF WS-INBONUS-STATUS = 0
+000299       CONTINUE
+000300     ELSE
+000301       DISPLAY '**** ERROR ON CLOSE INBONUS FILE '
+000302       DISPLAY '**** RETURN CODE = ' WS-INBONUS-STATUS
+000303       MOVE 12 TO RETURN-CODE
+000304       STOP RUN
+000305     END-IF.
+000306
+000307     CLOSE OUTPUT-BONUS
+000308     IF WS-OUTBONUS-STATUS = 0
+000309       CONTINUE
+000310     ELSE
+000311       DISPLAY '**** ERROR ON OPEN OUTBONUS FILE '
+000312       DISPLAY '**** RETURN CODE = ' WS-OUTBONUS-STATUS
+000313       MOVE 12 TO RETURN-CODE
+000314       STOP RUN
+000315     END-IF.
+000316
+000317     CLOSE REJECT-BONUS
+000318     IF WS-REJBONUS-STATUS = 0
+000319       CONTINUE
+000320     ELSE
+000321       DISPLAY '**** ERROR ON CLOSE REJBONUS FILE '
+000322       DISPLAY '**** RETURN CODE = ' WS-REJBONUS-STATUS
+000323       MOVE 12 TO RETURN-CODE
+000324       STOP RUN
+000325     END-IF.
+000326
+000327 P0499-EXIT.
+000328     EXIT.
+000329
+000330************************************************************
+000331*    BALANCING REPORT - THE INPUT AND OUTPUT RECORD COUNTS
+000332*    AND BONUS-AMOUNT CONTROL TOTALS MUST AGREE ONCE THE
+000332*    REJECTED RECORDS ARE ACCOUNTED FOR
+000333************************************************************
+000334 P0420-BALANCING-REPORT.
+000335     DISPLAY '**** CONTROL TOTALS ****'.
+000336     DISPLAY 'IN  BONUS TOTAL = ' WS-IN-BONUS-TOTAL.
+000337     DISPLAY 'OUT BONUS TOTAL = ' WS-OUT-BONUS-TOTAL.
+000337     DISPLAY 'REJ BONUS TOTAL = ' WS-REJ-BONUS-TOTAL.
+000338     IF WS-REC-IN = WS-REC-OUT + WS-REC-REJECTED
+000339       AND WS-IN-BONUS-TOTAL = WS-OUT-BONUS-TOTAL
+000339                              + WS-REJ-BONUS-TOTAL
+000340       DISPLAY '**** RUN IS IN BALANCE ****'
+000341     ELSE
+000342       DISPLAY '**** RUN IS OUT OF BALANCE ****'
+000343     END-IF.
+000344 P0429-EXIT.
+000345     EXIT.
+000346
+000347************************************************************
+000348*    WRITE OUTPUT RECORDS
+000349************************************************************
+000350 P0800-WRITE-OUTPUT.
+000351     WRITE FD-OUTBONUS-REC FROM WS-OUTBONUS-REC.
+000352     IF WS-OUTBONUS-STATUS = 0
+000353       ADD +1 TO WS-REC-OUT
+000354       ADD WS-OUT-BONUS-AMT TO WS-OUT-BONUS-TOTAL
+000355     ELSE
+000356       DISPLAY '**** ERROR ON WRITE OUTBONUS FILE '
+000357       DISPLAY '**** RETURN CODE = ' WS-OUTBONUS-STATUS
+000358       DISPLAY '**** WS-REC-OUT  = ' WS-REC-OUT
+000359       MOVE 12 TO RETURN-CODE
+000360       STOP RUN
+000361     END-IF.
+000362
+000363 P0899-EXIT.
+000364     EXIT.
+000365
+000366************************************************************
+000367*    CALCULATE WITHHOLDING - FLAT SUPPLEMENTAL RATE APPLIED
+000368*    SEPARATELY TO THE FEDERAL AND STATE WITHHOLDING AMOUNTS
+000368*    UNLESS THE EMPLOYEE IS EXEMPT FROM THAT WITHHOLDING
+000369************************************************************
+000370 P0700-CALC-WITHHOLDING.
+000371     IF WS-IN-FED-EXEMPT-IND = 'N'
+000372       COMPUTE WS-OUT-FED-WITHHOLD ROUNDED =
+000373          WS-IN-BONUS-AMT * WS-WITHHOLDING-RATE
+000374     ELSE
+000375       MOVE ZEROS TO WS-OUT-FED-WITHHOLD
+000376     END-IF.
+000377
+000378     IF WS-IN-ST-EXEMPT-IND = 'N'
+000379       COMPUTE WS-OUT-ST-WITHHOLD ROUNDED =
+000380          WS-IN-BONUS-AMT * WS-WITHHOLDING-RATE
+000381     ELSE
+000382       MOVE ZEROS TO WS-OUT-ST-WITHHOLD
+000383     END-IF.
+000384 P0799-EXIT.
+000385     EXIT.
+000386
+000387************************************************************
+000388*    READ THE INPUT FILE
+000389************************************************************
+000390 P0900-READ-INPUT.
+000391     READ INPUT-BONUS INTO WS-INBONUS-REC
+000392     EVALUATE TRUE
+000393       WHEN WS-INBONUS-STATUS = 0
+000394         ADD +1 TO WS-REC-IN
+000395       WHEN WS-INBONUS-STATUS = 10
+000396         MOVE 'Z' TO WS-INBONUS-EOF-SW
+000397       WHEN OTHER
+000398         DISPLAY '**** ERROR ON READ INBONUS FILE '
+000399         DISPLAY '**** RETURN CODE = ' WS-INBONUS-STATUS
+000400         MOVE 12 TO RETURN-CODE
+000401         STOP RUN
+000402     END-EVALUATE.
+000403
+000404 P0999-EXIT.
+000405     EXIT.
+000406
+000407************************************************************
+000408*    LOCATE THIS STATE'S SLOT IN THE TOTALS TABLE, ADDING A
+000409*    NEW SLOT IF THE STATE HAS NOT BEEN SEEN BEFORE, AND
+000410*    ACCUMULATE THE BONUS AMOUNT INTO IT
+000411************************************************************
+000412 P0850-FIND-OR-ADD-STATE.
+000413     MOVE 'N' TO WS-STATE-FOUND-SW.
+000413     MOVE 'N' TO WS-STATE-TABLE-FULL-SW.
+000414     MOVE 1   TO WS-STATE-SUB.
+000415
+000416     PERFORM P0852-CHECK-SLOT THRU P0852-EXIT
+000417        UNTIL WS-STATE-SUB > WS-STATE-COUNT
+000418           OR STATE-FOUND.
+000419
+000420     IF NOT STATE-FOUND
+000420       IF WS-STATE-COUNT NOT < 50
+000420         ADD 1 TO WS-REC-REJECTED
+000420         ADD WS-IN-BONUS-AMT TO WS-REJ-BONUS-TOTAL
+000420         MOVE 'Y' TO WS-STATE-TABLE-FULL-SW
+000420         DISPLAY '**** ERROR - STATE TOTALS TABLE FULL '
+000420         DISPLAY '**** WS-REC-IN  = ' WS-REC-IN
+000420         MOVE SPACES              TO WS-REJBONUS-REC
+000420         MOVE WS-IN-STATE-CODE    TO WS-REJ-STATE-CODE
+000420         MOVE WS-IN-LAST-NAME     TO WS-REJ-LAST-NAME
+000420         MOVE WS-IN-FIRST-NAME    TO WS-REJ-FIRST-NAME
+000420         MOVE WS-IN-BONUS-AMT     TO WS-REJ-BONUS-AMT
+000420         WRITE FD-REJBONUS-REC FROM WS-REJBONUS-REC
+000420         GO TO P0850-EXIT
+000420       END-IF
+000421       ADD 1 TO WS-STATE-COUNT
+000422       MOVE WS-STATE-COUNT TO WS-STATE-SUB
+000423       MOVE WS-IN-STATE-CODE TO WS-STATE-CODE-TBL(WS-STATE-SUB)
+000424       MOVE ZEROS TO WS-STATE-TOTAL-TBL(WS-STATE-SUB)
+000425     END-IF.
+000426
+000427     ADD WS-IN-BONUS-AMT TO WS-STATE-TOTAL-TBL(WS-STATE-SUB).
+000428 P0850-EXIT.
+000429     EXIT.
+000430
+000431 P0852-CHECK-SLOT.
+000432     IF WS-STATE-CODE-TBL(WS-STATE-SUB) = WS-IN-STATE-CODE
+000433       MOVE 'Y' TO WS-STATE-FOUND-SW
+000434     ELSE
+000435       ADD 1 TO WS-STATE-SUB
+000436     END-IF.
+000437 P0852-EXIT.
+000438     EXIT.
+000439
+000440************************************************************
+000441*    PER-STATE BONUS TOTALS REPORT - SORTED ASCENDING BY
+000442*    STATE CODE SO THE REPORT READS IN A PREDICTABLE ORDER
+000442************************************************************
+000443 P0450-STATE-REPORT.
+000444     PERFORM P0445-SORT-STATE-TABLE THRU P0445-EXIT.
+000445     DISPLAY '**** BONUS TOTALS BY STATE ****'.
+000446     MOVE 1 TO WS-STATE-SUB.
+000447     PERFORM P0455-PRINT-ONE-STATE THRU P0455-EXIT
+000448        UNTIL WS-STATE-SUB > WS-STATE-COUNT.
+000449 P0459-EXIT.
+000450     EXIT.
+000451
+000452************************************************************
+000453*    SORT THE STATE TOTALS TABLE - A SIMPLE BUBBLE SORT IS
+000454*    ADEQUATE FOR THE SMALL NUMBER OF STATES IN THE TABLE
+000454************************************************************
+000455 P0445-SORT-STATE-TABLE.
+000456     MOVE 'Y' TO WS-SORT-SWAPPED-SW.
+000457     PERFORM P0447-SORT-ONE-PASS THRU P0447-EXIT
+000458        UNTIL NOT SORT-SWAPPED.
+000459 P0445-EXIT.
+000460     EXIT.
+000461
+000462 P0447-SORT-ONE-PASS.
+000463     MOVE 'N' TO WS-SORT-SWAPPED-SW.
+000464     MOVE 1   TO WS-STATE-SUB.
+000465     PERFORM P0448-COMPARE-SLOT THRU P0448-EXIT
+000466        UNTIL WS-STATE-SUB >= WS-STATE-COUNT.
+000467 P0447-EXIT.
+000468     EXIT.
+000469
+000470 P0448-COMPARE-SLOT.
+000471     ADD 1 WS-STATE-SUB GIVING WS-STATE-SUB2.
+000472     IF WS-STATE-CODE-TBL(WS-STATE-SUB) >
+000473        WS-STATE-CODE-TBL(WS-STATE-SUB2)
+000474       MOVE WS-STATE-CODE-TBL(WS-STATE-SUB)  TO WS-SWAP-CODE
+000475       MOVE WS-STATE-TOTAL-TBL(WS-STATE-SUB) TO WS-SWAP-TOTAL
+000475       MOVE WS-STATE-CODE-TBL(WS-STATE-SUB2)
+000476          TO WS-STATE-CODE-TBL(WS-STATE-SUB)
+000477       MOVE WS-STATE-TOTAL-TBL(WS-STATE-SUB2)
+000478          TO WS-STATE-TOTAL-TBL(WS-STATE-SUB)
+000479       MOVE WS-SWAP-CODE  TO WS-STATE-CODE-TBL(WS-STATE-SUB2)
+000480       MOVE WS-SWAP-TOTAL TO WS-STATE-TOTAL-TBL(WS-STATE-SUB2)
+000481       MOVE 'Y' TO WS-SORT-SWAPPED-SW
+000482     END-IF.
+000483     ADD 1 TO WS-STATE-SUB.
+000484 P0448-EXIT.
+000485     EXIT.
+000486
+000487 P0455-PRINT-ONE-STATE.
+000488     DISPLAY 'STATE ' WS-STATE-CODE-TBL(WS-STATE-SUB)
+000488        ' TOTAL BONUS = ' WS-STATE-TOTAL-TBL(WS-STATE-SUB).
+000489     ADD 1 TO WS-STATE-SUB.
+000490 P0455-EXIT.
+000491     EXIT.
