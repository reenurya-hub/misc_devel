@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+      * CENTRAL FILE-STATUS ERROR LOGGER. CALLED FROM ANY PROGRAM'S
+      * FILE-STATUS ERROR BRANCH TO APPEND ONE LINE TO THE SHARED
+      * ERRORS.LOG TRACE FILE, IN ADDITION TO WHATEVER THAT PROGRAM
+      * ALREADY DISPLAYS TO ITS OWN OPERATOR OR SCREEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT LFERRLOG ASSIGN TO "ERRORS.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-CHECK-KEY-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LFERRLOG.
+       01 ERRLOG-RECORD                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY-ERR   PIC X(2).
+
+      * ONE LINE PER LOGGED ERROR IN ERRORS.LOG
+       01  WS-ERRLOG-REC.
+           05  WS-ERRLOG-DATE          PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-ERRLOG-TIME          PIC X(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-ERRLOG-PROGRAM       PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-ERRLOG-PARAGRAPH     PIC X(30).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-ERRLOG-FILENAME      PIC X(20).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-ERRLOG-KEYVALUE      PIC X(20).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-ERRLOG-STATUS        PIC X(2).
+
+       LINKAGE SECTION.
+       COPY "ERRLOG.CPY".
+
+       PROCEDURE DIVISION USING ERRLOG-PARMS.
+
+       0100-WRITE-ERRLOG.
+           MOVE SPACES TO WS-ERRLOG-REC.
+           ACCEPT WS-ERRLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-ERRLOG-TIME FROM TIME.
+           MOVE ERRLOG-PROGRAM   TO WS-ERRLOG-PROGRAM.
+           MOVE ERRLOG-PARAGRAPH TO WS-ERRLOG-PARAGRAPH.
+           MOVE ERRLOG-FILENAME  TO WS-ERRLOG-FILENAME.
+           MOVE ERRLOG-KEYVALUE  TO WS-ERRLOG-KEYVALUE.
+           MOVE ERRLOG-STATUS    TO WS-ERRLOG-STATUS.
+           OPEN EXTEND LFERRLOG.
+           IF FILE-CHECK-KEY-ERR = "35"
+              OPEN OUTPUT LFERRLOG
+           END-IF.
+           WRITE ERRLOG-RECORD FROM WS-ERRLOG-REC.
+           CLOSE LFERRLOG.
+           GOBACK.
+       END PROGRAM ERRLOG.
