@@ -7,12 +7,28 @@
       * PROVS.DAT IS PHYSICAL SEQUENTIAL FILE.
        SELECT LFPROVS ASSIGN TO "PROVS.DAT"
         ORGANIZATION IS LINE SEQUENTIAL.
-      * RFPROVS.DAT IS NEW RELATIVE SEQUENTIAL FILE.
+      * RFPROVS.DAT IS NEW RELATIVE FILE. ACCESS IS DYNAMIC SO THE
+      * PROGRAM CAN ASSIGN AN EXPLICIT, DETERMINISTIC RELATIVE KEY TO
+      * EACH RECORD RATHER THAN LETTING SEQUENTIAL WRITE PICK ONE.
        SELECT LFRFPROVS ASSIGN TO "RFPROVS.DAT"
         ORGANIZATION IS RELATIVE
-        ACCESS MODE IS SEQUENTIAL
-        RELATIVE KEY IS RFPROV-KEY.
-       
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS RFPROV-KEY
+        FILE STATUS IS FILE-CHECK-KEY.
+      * SFTRF1.CKP REMEMBERS THE LAST RELATIVE KEY SUCCESSFULLY
+      * WRITTEN SO A RERUN CAN RESTART AFTER THE LAST CHECKPOINT
+      * INSTEAD OF REBUILDING RFPROVS.DAT FROM RECORD ONE.
+       SELECT LFCHECKPOINT ASSIGN TO "SFTRF1.CKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-CHECK-KEY-CKP.
+      * NIGHTLY.LOG IS THE SHARED RUN-LOG FOR THE NIGHTLY BATCH
+      * SEQUENCE. THIS STEP READS IT ON STARTUP TO SEE WHETHER IT
+      * HAS ALREADY COMPLETED FOR THIS RUN, AND APPENDS ITS OWN
+      * COMPLETION MARKER ONCE IT FINISHES.
+       SELECT LFRUNLOG ASSIGN TO "NIGHTLY.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-CHECK-KEY-LOG.
+
        DATA DIVISION.
        FILE SECTION.
        FD LFPROVS.
@@ -21,49 +37,177 @@
            03 PROV-ID             PIC 9(10).
            03 PROV-DESC           PIC X(40).
            03 PROV-BAL            PIC 9(10).
-       
+
        FD LFRFPROVS.
        01 LFRFPROVSRECORD.
            03 RFPROV-ID             PIC 9(10).
            03 RFPROV-DESC           PIC X(40).
            03 RFPROV-BAL            PIC 9(10).
-       
+
+       FD LFCHECKPOINT.
+       01 CHECKPOINT-RECORD.
+           03 CKP-LAST-KEY           PIC 9(9).
+
+       FD LFRUNLOG.
+       01 RUNLOG-RECORD                PIC X(80).
+
        WORKING-STORAGE SECTION.
-       
+
        01  WS-WORK-AREAS.
            05  FILE-CHECK-KEY   PIC X(2).
-           05  RFPROV-KEY     PIC 999.
-       
+           05  FILE-CHECK-KEY-CKP PIC X(2).
+           05  FILE-CHECK-KEY-LOG PIC X(2).
+           05  RFPROV-KEY     PIC 9(9).
+
+       01  WS-REL-KEY               PIC 9(9) VALUE 0.
+       01  WS-RESTART-KEY           PIC 9(9) VALUE 0.
+       01  WS-REC-READ              PIC 9(6) VALUE 0.
+       01  WS-REC-WRITTEN           PIC 9(6) VALUE 0.
+       01  WS-LOG-EOF-SW            PIC X(1) VALUE 'N'.
+           88  LOG-EOF                    VALUE 'Y'.
+       01  WS-ALREADY-DONE-SW       PIC X(1) VALUE 'N'.
+           88  STEP-ALREADY-DONE          VALUE 'Y'.
+
+      * PARAMETERS FOR THE SHARED ERRLOG SUBPROGRAM - SEE ERRLOG.CPY
+       COPY "ERRLOG.CPY".
+
+      * ONE LINE PER COMPLETED STEP IN NIGHTLY.LOG
+       01  WS-RUNLOG-REC.
+           05  WS-RUNLOG-PROGRAM       PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-DATE          PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-TIME          PIC X(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-CNT1          PIC 9(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-CNT2          PIC 9(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-STATUS        PIC X(8) VALUE "COMPLETE".
+
        PROCEDURE DIVISION.
-       
+
        0100-READ-LFPROVS.
-       
-		   OPEN INPUT LFPROVS.
-		   OPEN OUTPUT LFRFPROVS.
-		   				
-           READ LFPROVS 
-		     AT END SET ENDOFFILE TO TRUE
-		   END-READ.
-		   PERFORM 0200-PROCESS-FILE UNTIL
-		      ENDOFFILE.
-		 
-		   PERFORM 9000-END-PROGRAM.
-
-	   0200-PROCESS-FILE.
-          
-		   MOVE PROVSRECORD TO 
-		      LFRFPROVSRECORD.
-		   WRITE LFRFPROVSRECORD
-		      INVALID KEY DISPLAY 
-			     "STUDIOS STATUS = " FILE-CHECK-KEY
+
+           PERFORM 0060-CHECK-ALREADY-DONE.
+           IF STEP-ALREADY-DONE
+              DISPLAY "SFTRF1 ALREADY COMPLETE - SKIPPING"
+              STOP RUN
+           END-IF.
+           PERFORM 0025-READ-CHECKPOINT.
+           OPEN INPUT LFPROVS.
+           MOVE WS-RESTART-KEY TO WS-REL-KEY.
+           IF WS-RESTART-KEY > 0
+              OPEN I-O LFRFPROVS
+              PERFORM 0030-SKIP-INPUT
+           ELSE
+              OPEN OUTPUT LFRFPROVS
+           END-IF.
+
+           READ LFPROVS
+             AT END SET ENDOFFILE TO TRUE
+           END-READ.
+           PERFORM 0200-PROCESS-FILE UNTIL
+              ENDOFFILE.
+
+           PERFORM 9000-END-PROGRAM.
+
+       0025-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-KEY.
+           OPEN INPUT LFCHECKPOINT.
+           IF FILE-CHECK-KEY-CKP = "00"
+              READ LFCHECKPOINT
+                 AT END CONTINUE
+                 NOT AT END MOVE CKP-LAST-KEY TO WS-RESTART-KEY
+              END-READ
+              CLOSE LFCHECKPOINT
+           END-IF.
+
+       0030-SKIP-INPUT.
+           PERFORM 0035-SKIP-ONE-RECORD WS-RESTART-KEY TIMES.
+
+       0035-SKIP-ONE-RECORD.
+           READ LFPROVS
+              AT END SET ENDOFFILE TO TRUE.
+
+       0090-WRITE-CHECKPOINT.
+           OPEN OUTPUT LFCHECKPOINT.
+           MOVE WS-REL-KEY TO CKP-LAST-KEY.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE LFCHECKPOINT.
+
+       0060-CHECK-ALREADY-DONE.
+           MOVE 'N' TO WS-ALREADY-DONE-SW.
+           MOVE 'N' TO WS-LOG-EOF-SW.
+           OPEN INPUT LFRUNLOG.
+           IF FILE-CHECK-KEY-LOG = "35"
+              GO TO 0069-CHECK-ALREADY-DONE-EXIT
+           END-IF.
+           READ LFRUNLOG INTO WS-RUNLOG-REC
+              AT END SET LOG-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL LOG-EOF
+               IF WS-RUNLOG-PROGRAM = "SFTRF1"
+                  AND WS-RUNLOG-STATUS = "COMPLETE"
+                  SET STEP-ALREADY-DONE TO TRUE
+               END-IF
+               READ LFRUNLOG INTO WS-RUNLOG-REC
+                  AT END SET LOG-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE LFRUNLOG.
+       0069-CHECK-ALREADY-DONE-EXIT.
+           EXIT.
+
+       0200-PROCESS-FILE.
+
+           ADD 1 TO WS-REC-READ.
+           ADD 1 TO WS-REL-KEY.
+           MOVE WS-REL-KEY TO RFPROV-KEY.
+           MOVE PROVSRECORD TO
+              LFRFPROVSRECORD.
+           WRITE LFRFPROVSRECORD
+              INVALID KEY DISPLAY
+                 "FILE STATUS = " FILE-CHECK-KEY
                  DISPLAY RFPROV-ID
-		   END-WRITE.
-          
-		   READ LFPROVS
-		      AT END SET ENDOFFILE TO TRUE.
-          
+                 PERFORM 0290-LOG-RFPROVS-ERROR
+           END-WRITE.
+           IF FILE-CHECK-KEY = "00"
+              ADD 1 TO WS-REC-WRITTEN
+              PERFORM 0090-WRITE-CHECKPOINT
+           END-IF.
+
+           READ LFPROVS
+              AT END SET ENDOFFILE TO TRUE.
+
+       0290-LOG-RFPROVS-ERROR.
+           MOVE "SFTRF1"           TO ERRLOG-PROGRAM.
+           MOVE "0200-PROCESS-FILE" TO ERRLOG-PARAGRAPH.
+           MOVE "RFPROVS.DAT"      TO ERRLOG-FILENAME.
+           MOVE RFPROV-ID          TO ERRLOG-KEYVALUE.
+           MOVE FILE-CHECK-KEY     TO ERRLOG-STATUS.
+           CALL "ERRLOG" USING ERRLOG-PARMS.
+
+       0280-WRITE-RUNLOG.
+           MOVE SPACES TO WS-RUNLOG-REC.
+           MOVE "SFTRF1" TO WS-RUNLOG-PROGRAM.
+           ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNLOG-TIME FROM TIME.
+           MOVE WS-REC-READ    TO WS-RUNLOG-CNT1.
+           MOVE WS-REC-WRITTEN TO WS-RUNLOG-CNT2.
+           MOVE "COMPLETE" TO WS-RUNLOG-STATUS.
+           OPEN EXTEND LFRUNLOG.
+           IF FILE-CHECK-KEY-LOG = "35"
+              OPEN OUTPUT LFRUNLOG
+           END-IF.
+           WRITE RUNLOG-RECORD FROM WS-RUNLOG-REC.
+           CLOSE LFRUNLOG.
+
        9000-END-PROGRAM.
+           DISPLAY "SFTRF1 RECORDS READ    : " WS-REC-READ.
+           DISPLAY "SFTRF1 RECORDS WRITTEN : " WS-REC-WRITTEN.
+           PERFORM 0280-WRITE-RUNLOG.
            CLOSE LFPROVS.
            CLOSE LFRFPROVS.
-           STOP RUN.  
-       END PROGRAM SRTRF1. 
\ No newline at end of file
+           STOP RUN.
+       END PROGRAM SRTRF1.
