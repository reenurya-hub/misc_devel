@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTCLI01.
+      *
+      *    LISTADO DE CLIENTES POR CATEGORIA
+      *    RECORRE CLIENTES.DAT POR LA CLAVE ALTERNATIVA CLI_ALT_2
+      *    (CATEGORIA + NOMBRE) E IMPRIME ID_CLIENTE, CLI_NOMBRE,
+      *    CLI_DIRECCION Y CLI_SALDO AGRUPADOS POR CATEGORIA, CON
+      *    SUBTOTAL DE SALDO POR CATEGORIA Y TOTAL GENERAL AL FINAL.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS ID_CLIENTE
+           ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+           ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+           STATUS ST-FILE.
+           SELECT LISTADO ASSIGN TO "./rptcli01.lst"
+           ORGANIZATION LINE SEQUENTIAL
+           STATUS ST-FILE-LST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           03  ID_CLIENTE.
+              05   CLI_ID          PIC 9(7).
+           03  CLI_SALDO           PIC S9(7)V9(3).
+           03  CLI_NOMBRE          PIC X(70).
+           03  CLI_DIRECCION       PIC X(80).
+           03  CLI_CODPOST         PIC X(10).
+           03  CLI_CATEGORIA       PIC X.
+           03  CLI_ALT_2.
+               05  CLI_CATEGORIA_2 PIC X.
+               05  CLI_NOMBRE_2    PIC X(60).
+           03  CLI_ESTADO          PIC X.
+              88  CLI-ACTIVO       VALUE "A".
+              88  CLI-INACTIVO     VALUE "I".
+           03  FILLER              PIC X(239).
+      *
+       FD LISTADO.
+       01 LINEA-LISTADO               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  ST-FILE                    PIC XX.
+       01  ST-FILE-LST                PIC XX.
+       01  FIN-CLIENTES               PIC X VALUE "N".
+       01  PRIMERA-VEZ                PIC X VALUE "S".
+       01  CATEGORIA-ANTERIOR         PIC X.
+       01  SUBTOTAL-CATEGORIA         PIC S9(9)V9(3) VALUE 0.
+       01  TOTAL-GENERAL              PIC S9(9)V9(3) VALUE 0.
+      *
+       01  L-ENCABEZADO1.
+           03  FILLER          PIC X(20) VALUE "LISTADO DE CLIENTES".
+           03  FILLER          PIC X(20) VALUE "POR CATEGORIA".
+       01  L-ENCABEZADO2.
+           03  FILLER          PIC X(10) VALUE "ID CLIENTE".
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  FILLER          PIC X(30) VALUE "NOMBRE".
+           03  FILLER          PIC X(30) VALUE "DIRECCION".
+           03  FILLER          PIC X(15) VALUE "SALDO".
+       01  L-CATEGORIA.
+           03  FILLER          PIC X(11) VALUE "CATEGORIA: ".
+           03  L-CAT-VALOR     PIC X.
+       01  L-DETALLE.
+           03  L-DET-ID        PIC Z(6)9.
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  L-DET-NOMBRE    PIC X(30).
+           03  L-DET-DIR       PIC X(30).
+           03  L-DET-SALDO     PIC -(9)9,999.
+       01  L-SUBTOTAL.
+           03  FILLER          PIC X(20) VALUE "SUBTOTAL CATEGORIA: ".
+           03  L-SUB-VALOR     PIC -(9)9,999.
+       01  L-TOTAL.
+           03  FILLER          PIC X(20) VALUE "TOTAL GENERAL:      ".
+           03  L-TOT-VALOR     PIC -(9)9,999.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INICIALIZACION.
+           PERFORM PROCESO THRU F-PROCESO UNTIL FIN-CLIENTES = "S".
+           PERFORM TERMINAR.
+           STOP RUN.
+      *
+       INICIALIZACION.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR AL ABRIR CLIENTES " ST-FILE
+              MOVE "S" TO FIN-CLIENTES
+           END-IF.
+           OPEN OUTPUT LISTADO.
+           WRITE LINEA-LISTADO FROM L-ENCABEZADO1.
+           WRITE LINEA-LISTADO FROM L-ENCABEZADO2.
+           IF FIN-CLIENTES = "N"
+              START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2
+                 INVALID KEY MOVE "S" TO FIN-CLIENTES
+              END-START
+           END-IF.
+      *
+       PROCESO.
+           READ CLIENTES NEXT RECORD
+              AT END MOVE "S" TO FIN-CLIENTES
+           END-READ.
+           IF FIN-CLIENTES = "N" AND CLI-ACTIVO
+              IF PRIMERA-VEZ = "S"
+                 MOVE CLI_CATEGORIA TO CATEGORIA-ANTERIOR
+                 MOVE "N" TO PRIMERA-VEZ
+                 PERFORM ROMPE-CATEGORIA
+              END-IF
+              IF CLI_CATEGORIA NOT = CATEGORIA-ANTERIOR
+                 PERFORM IMPRIME-SUBTOTAL
+                 MOVE CLI_CATEGORIA TO CATEGORIA-ANTERIOR
+                 PERFORM ROMPE-CATEGORIA
+              END-IF
+              PERFORM IMPRIME-DETALLE
+           END-IF.
+       F-PROCESO.
+           EXIT.
+      *
+       ROMPE-CATEGORIA.
+           MOVE CATEGORIA-ANTERIOR TO L-CAT-VALOR.
+           WRITE LINEA-LISTADO FROM L-CATEGORIA.
+      *
+       IMPRIME-SUBTOTAL.
+           MOVE SUBTOTAL-CATEGORIA TO L-SUB-VALOR.
+           WRITE LINEA-LISTADO FROM L-SUBTOTAL.
+           MOVE 0 TO SUBTOTAL-CATEGORIA.
+      *
+       IMPRIME-DETALLE.
+           MOVE CLI_ID       TO L-DET-ID.
+           MOVE CLI_NOMBRE(1:30) TO L-DET-NOMBRE.
+           MOVE CLI_DIRECCION(1:30) TO L-DET-DIR.
+           MOVE CLI_SALDO    TO L-DET-SALDO.
+           WRITE LINEA-LISTADO FROM L-DETALLE.
+           ADD CLI_SALDO TO SUBTOTAL-CATEGORIA.
+           ADD CLI_SALDO TO TOTAL-GENERAL.
+      *
+       TERMINAR.
+           IF PRIMERA-VEZ = "N"
+              PERFORM IMPRIME-SUBTOTAL
+           END-IF.
+           MOVE TOTAL-GENERAL TO L-TOT-VALOR.
+           WRITE LINEA-LISTADO FROM L-TOTAL.
+           CLOSE CLIENTES.
+           CLOSE LISTADO.
+       END PROGRAM RPTCLI01.
