@@ -8,6 +8,27 @@
         SELECT FINITDAT2 ASSIGN TO "INITDAT2.DAT"
            FILE STATUS IS FILE-CHECK-KEY
         ORGANIZATION IS SEQUENTIAL.
+      * THE BACKUP NAME IS BUILT AT RUN TIME (0075-BACKUP-INITDAT2)
+      * WITH A DATE+TIME SUFFIX SO A LATER RUN - EVEN A SECOND ONE
+      * THE SAME DAY - DOES NOT OVERWRITE AN EARLIER RUN'S BACKUP.
+        SELECT FINITDAT2-BKP ASSIGN TO WS-BACKUP-FILENAME
+           FILE STATUS IS FILE-CHECK-KEY-BKP
+        ORGANIZATION IS SEQUENTIAL.
+      * NIGHTLY.LOG IS THE SHARED RUN-LOG FOR THE NIGHTLY BATCH
+      * SEQUENCE. THIS STEP READS IT ON STARTUP TO SEE WHETHER IT
+      * HAS ALREADY COMPLETED FOR THIS RUN, AND APPENDS ITS OWN
+      * COMPLETION MARKER ONCE IT FINISHES.
+        SELECT LFRUNLOG ASSIGN TO "NIGHTLY.LOG"
+           FILE STATUS IS FILE-CHECK-KEY-LOG
+        ORGANIZATION IS LINE SEQUENTIAL.
+      * SF6UPD.PRM IS AN OPTIONAL ONE-LINE PARAMETER FILE OPERATIONS
+      * CAN DROP BEFORE A RUN TO OVERRIDE WS-DEFAULT-INITDATE WITHOUT
+      * A CODE CHANGE - THE ONLY CHANNEL AVAILABLE SINCE NIGHTRUN
+      * LAUNCHES THIS STEP WITH CALL "SYSTEM" AND CANNOT PASS
+      * LK-PARM VIA COBOL LINKAGE.
+        SELECT LFPARM ASSIGN TO "SF6UPD.PRM"
+           FILE STATUS IS FILE-CHECK-KEY-PRM
+        ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
         FILE SECTION.
@@ -19,21 +40,167 @@
             03 EMP-INITDATE             PIC X(8).
             88 ENDOFFILE VALUE HIGH-VALUES.
 
+        FD FINITDAT2-BKP.
+        01 BKP-EMPLOYEES                PIC X(52).
+
+        FD LFRUNLOG.
+        01 RUNLOG-RECORD                PIC X(80).
+
+        FD LFPARM.
+        01 PARM-RECORD                  PIC X(8).
+
         WORKING-STORAGE SECTION.
         01  WS-EMP-INITDATE             PIC X(8).
         01  FILE-CHECK-KEY              PIC X(2).
+        01  FILE-CHECK-KEY-BKP          PIC X(2).
+        01  FILE-CHECK-KEY-LOG          PIC X(2).
+        01  FILE-CHECK-KEY-PRM          PIC X(2).
+        01  WS-DEFAULT-INITDATE         PIC X(8) VALUE '20200701'.
+        01  WS-RUN-INITDATE             PIC X(8).
+        01  WS-BACKUP-DATE              PIC 9(8).
+        01  WS-BACKUP-TIME              PIC 9(6).
+        01  WS-BACKUP-FILENAME          PIC X(30).
+        01  WS-REC-COUNT                PIC 9(6) VALUE 0.
+        01  WS-UPD-COUNT                PIC 9(6) VALUE 0.
+        01  WS-LOG-EOF-SW               PIC X(1) VALUE 'N'.
+            88  LOG-EOF                       VALUE 'Y'.
+        01  WS-ALREADY-DONE-SW          PIC X(1) VALUE 'N'.
+            88  STEP-ALREADY-DONE             VALUE 'Y'.
+
+      * PARAMETERS FOR THE SHARED ERRLOG SUBPROGRAM - SEE ERRLOG.CPY
+        COPY "ERRLOG.CPY".
 
-        PROCEDURE DIVISION.
+      * ONE LINE PER COMPLETED STEP IN NIGHTLY.LOG
+        01  WS-RUNLOG-REC.
+            05  WS-RUNLOG-PROGRAM       PIC X(8).
+            05  FILLER                  PIC X VALUE SPACE.
+            05  WS-RUNLOG-DATE          PIC X(8).
+            05  FILLER                  PIC X VALUE SPACE.
+            05  WS-RUNLOG-TIME          PIC X(6).
+            05  FILLER                  PIC X VALUE SPACE.
+            05  WS-RUNLOG-CNT1          PIC 9(6).
+            05  FILLER                  PIC X VALUE SPACE.
+            05  WS-RUNLOG-CNT2          PIC 9(6).
+            05  FILLER                  PIC X VALUE SPACE.
+            05  WS-RUNLOG-STATUS        PIC X(8) VALUE "COMPLETE".
+
+        LINKAGE SECTION.
+        01  LK-PARM.
+            05  LK-PARM-LEN             PIC S9(4) COMP.
+            05  LK-PARM-INITDATE        PIC X(8).
+
+        PROCEDURE DIVISION USING LK-PARM.
 
         0100-READ-EMPLOYEES.
+            PERFORM 0060-CHECK-ALREADY-DONE.
+            IF STEP-ALREADY-DONE
+               DISPLAY "SF6UPD ALREADY COMPLETE - SKIPPING"
+               STOP RUN
+            END-IF.
+            PERFORM 0050-GET-PARM.
+            PERFORM 0075-BACKUP-INITDAT2.
             OPEN I-O FINITDAT2.
             IF FILE-CHECK-KEY NOT= "00"
                DISPLAY "Non-zero file status: ",
                   FILE-CHECK-KEY
+               MOVE "SF6UPD" TO ERRLOG-PROGRAM
+               MOVE "0100-READ-EMPLOYEES" TO ERRLOG-PARAGRAPH
+               MOVE "INITDAT2.DAT" TO ERRLOG-FILENAME
+               MOVE SPACES TO ERRLOG-KEYVALUE
+               MOVE FILE-CHECK-KEY TO ERRLOG-STATUS
+               CALL "ERRLOG" USING ERRLOG-PARMS
                GO TO 9000-END-PROGRAM
             END-IF.
             PERFORM 0150-UPDATE-INITDATE.
             CLOSE FINITDAT2.
+            PERFORM 0175-REPORT-STATISTICS.
+            GO TO 9000-END-PROGRAM.
+
+        0050-GET-PARM.
+            MOVE WS-DEFAULT-INITDATE TO WS-RUN-INITDATE.
+            IF LK-PARM-LEN = 8
+               MOVE LK-PARM-INITDATE TO WS-RUN-INITDATE
+            ELSE
+               PERFORM 0055-GET-PARM-FROM-FILE
+            END-IF.
+
+        0055-GET-PARM-FROM-FILE.
+            OPEN INPUT LFPARM.
+            IF FILE-CHECK-KEY-PRM = "00"
+               READ LFPARM
+                  AT END CONTINUE
+                  NOT AT END MOVE PARM-RECORD TO WS-RUN-INITDATE
+               END-READ
+               CLOSE LFPARM
+            END-IF.
+
+        0075-BACKUP-INITDAT2.
+            OPEN INPUT FINITDAT2.
+            IF FILE-CHECK-KEY NOT= "00"
+               DISPLAY "Non-zero file status: ",
+                  FILE-CHECK-KEY
+               MOVE "SF6UPD" TO ERRLOG-PROGRAM
+               MOVE "0075-BACKUP-INITDAT2" TO ERRLOG-PARAGRAPH
+               MOVE "INITDAT2.DAT" TO ERRLOG-FILENAME
+               MOVE SPACES TO ERRLOG-KEYVALUE
+               MOVE FILE-CHECK-KEY TO ERRLOG-STATUS
+               CALL "ERRLOG" USING ERRLOG-PARMS
+               GO TO 9000-END-PROGRAM
+            END-IF.
+            ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-BACKUP-TIME FROM TIME.
+            STRING "INITDAT2." DELIMITED BY SIZE
+                   WS-BACKUP-DATE DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   WS-BACKUP-TIME DELIMITED BY SIZE
+                   ".BAK" DELIMITED BY SIZE
+                   INTO WS-BACKUP-FILENAME.
+            OPEN OUTPUT FINITDAT2-BKP.
+            IF FILE-CHECK-KEY-BKP NOT= "00"
+               DISPLAY "Non-zero file status: ",
+                  FILE-CHECK-KEY-BKP
+               MOVE "SF6UPD" TO ERRLOG-PROGRAM
+               MOVE "0075-BACKUP-INITDAT2" TO ERRLOG-PARAGRAPH
+               MOVE WS-BACKUP-FILENAME TO ERRLOG-FILENAME
+               MOVE SPACES TO ERRLOG-KEYVALUE
+               MOVE FILE-CHECK-KEY-BKP TO ERRLOG-STATUS
+               CALL "ERRLOG" USING ERRLOG-PARMS
+               CLOSE FINITDAT2
+               GO TO 9000-END-PROGRAM
+            END-IF.
+            READ FINITDAT2
+               AT END SET ENDOFFILE TO TRUE
+            END-READ.
+            PERFORM UNTIL ENDOFFILE
+                WRITE BKP-EMPLOYEES FROM EMPLOYEES
+                READ FINITDAT2
+                   AT END SET ENDOFFILE TO TRUE END-READ
+            END-PERFORM.
+            CLOSE FINITDAT2.
+            CLOSE FINITDAT2-BKP.
+
+        0060-CHECK-ALREADY-DONE.
+            MOVE 'N' TO WS-ALREADY-DONE-SW.
+            MOVE 'N' TO WS-LOG-EOF-SW.
+            OPEN INPUT LFRUNLOG.
+            IF FILE-CHECK-KEY-LOG = "35"
+               GO TO 0069-CHECK-ALREADY-DONE-EXIT
+            END-IF.
+            READ LFRUNLOG INTO WS-RUNLOG-REC
+               AT END SET LOG-EOF TO TRUE
+            END-READ.
+            PERFORM UNTIL LOG-EOF
+                IF WS-RUNLOG-PROGRAM = "SF6UPD"
+                   AND WS-RUNLOG-STATUS = "COMPLETE"
+                   SET STEP-ALREADY-DONE TO TRUE
+                END-IF
+                READ LFRUNLOG INTO WS-RUNLOG-REC
+                   AT END SET LOG-EOF TO TRUE
+                END-READ
+            END-PERFORM.
+            CLOSE LFRUNLOG.
+        0069-CHECK-ALREADY-DONE-EXIT.
+            EXIT.
 
         0150-UPDATE-INITDATE.
             READ FINITDAT2
@@ -41,12 +208,36 @@
             END-READ.
 
             PERFORM UNTIL ENDOFFILE
-                MOVE '20200701' TO WS-EMP-INITDATE
-                MOVE WS-EMP-INITDATE TO EMP-INITDATE
-                REWRITE EMPLOYEES FROM EMPLOYEES
+                ADD 1 TO WS-REC-COUNT
+                IF EMP-INITDATE = SPACES
+                   MOVE WS-RUN-INITDATE TO EMP-INITDATE
+                   REWRITE EMPLOYEES FROM EMPLOYEES
+                   ADD 1 TO WS-UPD-COUNT
+                END-IF
                 READ FINITDAT2
                    AT END SET ENDOFFILE TO TRUE END-READ
             END-PERFORM.
+
+        0175-REPORT-STATISTICS.
+            DISPLAY "SF6UPD RECORDS READ   : " WS-REC-COUNT.
+            DISPLAY "SF6UPD RECORDS UPDATED: " WS-UPD-COUNT.
+            PERFORM 0180-WRITE-RUNLOG.
+
+        0180-WRITE-RUNLOG.
+            MOVE SPACES TO WS-RUNLOG-REC.
+            MOVE "SF6UPD" TO WS-RUNLOG-PROGRAM.
+            ACCEPT WS-RUNLOG-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-RUNLOG-TIME FROM TIME.
+            MOVE WS-REC-COUNT TO WS-RUNLOG-CNT1.
+            MOVE WS-UPD-COUNT TO WS-RUNLOG-CNT2.
+            MOVE "COMPLETE" TO WS-RUNLOG-STATUS.
+            OPEN EXTEND LFRUNLOG.
+            IF FILE-CHECK-KEY-LOG = "35"
+               OPEN OUTPUT LFRUNLOG
+            END-IF.
+            WRITE RUNLOG-RECORD FROM WS-RUNLOG-REC.
+            CLOSE LFRUNLOG.
+
         9000-END-PROGRAM.
       *   CLOSE FINITDAT2.
            STOP RUN.
