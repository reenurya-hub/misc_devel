@@ -13,6 +13,11 @@
                   ALTERNATE RECORD KEY DEU_NOMBRE WITH DUPLICATES
                   ALTERNATE RECORD KEY DEU_ALT_2 WITH DUPLICATES
                   STATUS ST-FILE.
+           SELECT OPTIONAL VENTASDEB ASSIGN TO "./ventasdeb.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS VTA-CLAVE
+                  STATUS ST-FILE-VTA.
        DATA DIVISION.
        FILE SECTION.
       * -----------------------------------------------------------
@@ -28,6 +33,15 @@
                05 DEU_CATEGORIA_2  PIC X.
                05 DEU_NOMBRE_2     PIC X(60).
            03 FILLER               PIC X(300).
+      * -----------------------------------------------------------
+      *    ONE RECORD PER DEBTOR PER YEAR-MONTH, HOLDING THE 31 DAILY
+      *    VALOR-VENTA FIGURES SO THEY SURVIVE ACROSS RUNS.
+       FD VENTASDEB.
+       01 REG-VENTASDEB.
+           03 VTA-CLAVE.
+               05 VTA-DEU-ID        PIC 9(20).
+               05 VTA-ANNO-MES      PIC 9(6).
+           03 VTA-DIAS OCCURS 31 TIMES PIC S9(09)V999.
       * -----------------------------------------------------------
        WORKING-STORAGE SECTION.
            01 ST-FILE              PIC XX.
@@ -49,14 +63,45 @@
                02 AA   PIC 9999.
                02 MM   PIC 99.
                02 DD   PIC 99.
+      *
+           01 FIN-DEUDORES          PIC X VALUE "N".
+           01 W-OPCION-NAV          PIC X.
+      *
+           01 ST-FILE-VTA           PIC XX.
+           01 EXISTE-VTA            PIC X.
+           01 W-ANNO-MES-ACTUAL     PIC 9(6).
+           01 W-DIA-VENTA           PIC 99.
+           01 W-VALOR-VENTA-ENTRADA PIC S9(09)V999.
+           01 W-MAX-DIAS-MES        PIC 99.
+           01 DIA-VALIDO            PIC X.
+           01 W-AUX-4               PIC 99.
+           01 W-AUX-100             PIC 99.
+           01 W-AUX-400             PIC 999.
+      *
+           01 W-TIPO-MOVIMIENTO     PIC X.
+              88 MOVIMIENTO-COBRO   VALUE "C".
+              88 MOVIMIENTO-CARGO   VALUE "G".
+           01 W-IMPORTE-MOVIMIENTO  PIC 9(10)V9(2).
+           01 MAX-REINTENTOS        PIC 99 VALUE 5.
+           01 REINTENTOS-REGRABO    PIC 99 VALUE 0.
+           01 W-SEGUNDOS-ESPERA     PIC 9  VALUE 1.
+      *    PARAMETERS FOR THE SHARED ERRLOG SUBPROGRAM - SEE ERRLOG.CPY
+           COPY "ERRLOG.CPY".
       *
        PROCEDURE DIVISION.
        MAIN.
-      *     PERFORM ABRO-ARCHIVO.
-      *     PERFORM LEO-DATOS     THRU F-LEO-DATOS.
-      *     PERFORM CIERRO-ARCHIVO.
-            PERFORM VECTOR1.
-       VECTOR1.
+           PERFORM CARGO-MESES.
+           ACCEPT FECHA-AUX FROM DATE YYYYMMDD.
+           MOVE FECHA-AUX(1:6) TO W-ANNO-MES-ACTUAL.
+           PERFORM ABRO-ARCHIVO.
+           IF ST-FILE NOT > "07"
+              PERFORM POSICIONO-DEUDORES
+              PERFORM LEO-DATOS THRU F-LEO-DATOS
+              PERFORM PAGINAR THRU F-PAGINAR UNTIL FIN-DEUDORES = "S"
+           END-IF.
+           PERFORM CIERRO-ARCHIVO.
+           STOP RUN.
+       CARGO-MESES.
            MOVE "ENERO"        TO MES-NOMBRE(01).
            MOVE "FEBRERO"      TO MES-NOMBRE(02).
            MOVE "MARZO"        TO MES-NOMBRE(03).
@@ -69,37 +114,217 @@
            MOVE "OCTUBRE"      TO MES-NOMBRE(10).
            MOVE "NOVIEMBRE"    TO MES-NOMBRE(11).
            MOVE "DICIEMBRE"    TO MES-NOMBRE(12).
-      *
-           MOVE 20230228 TO FECHA-AUX.
-           MOVE 155700 TO VALOR-VENTA(2, 12).
-           MOVE 100000 TO TOTAL-FACTURA.
-      *
-           COMPUTE VALOR-VENTA(MM, DD) = VALOR-VENTA(2, 12) +
-               TOTAL-FACTURA.
-      *
-      *     ADD TOTAL-FACTURA TO VALOR-VENTA(MM,DD).
-      *
-           DISPLAY VALOR-VENTA(MM, DD).
-           ACCEPT X.
-           STOP RUN.
       *
        ABRO-ARCHIVO.
            OPEN I-O DEUDORES.
            IF ST-FILE > "07"
               DISPLAY "ERROR ABRIENDO EL ARCHIVO"
+              MOVE "GFILE02"      TO ERRLOG-PROGRAM
+              MOVE "ABRO-ARCHIVO" TO ERRLOG-PARAGRAPH
+              MOVE "DEUDORES"     TO ERRLOG-FILENAME
+              MOVE SPACES         TO ERRLOG-KEYVALUE
+              MOVE ST-FILE        TO ERRLOG-STATUS
+              CALL "ERRLOG" USING ERRLOG-PARMS
               ACCEPT X
            END-IF.
-       LEO-DATOS.
+           OPEN I-O VENTASDEB.
+           IF ST-FILE-VTA > "07"
+              DISPLAY "ERROR ABRIENDO VENTASDEB " ST-FILE-VTA
+              MOVE "GFILE02"      TO ERRLOG-PROGRAM
+              MOVE "ABRO-ARCHIVO" TO ERRLOG-PARAGRAPH
+              MOVE "VENTASDEB"    TO ERRLOG-FILENAME
+              MOVE SPACES         TO ERRLOG-KEYVALUE
+              MOVE ST-FILE-VTA    TO ERRLOG-STATUS
+              CALL "ERRLOG" USING ERRLOG-PARMS
+           END-IF.
+      *
+       POSICIONO-DEUDORES.
            INITIALIZE REG-DEUDORES.
-           START DEUDORES KEY IS NOT LESS THAN DEU_ID.
-           READ DEUDORES NEXT RECORD.
+           START DEUDORES KEY IS NOT LESS THAN DEU_ID
+              INVALID KEY MOVE "S" TO FIN-DEUDORES
+           END-START.
+      *
+       LEO-DATOS.
+           READ DEUDORES NEXT RECORD
+              AT END MOVE "S" TO FIN-DEUDORES
+           END-READ.
            IF ST-FILE = "99"
                GO TO LEO-DATOS
            END-IF.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "ERROR LEYENDO EL ARCHIVO " ST-FILE
+               MOVE "GFILE02"   TO ERRLOG-PROGRAM
+               MOVE "LEO-DATOS" TO ERRLOG-PARAGRAPH
+               MOVE "DEUDORES"  TO ERRLOG-FILENAME
+               MOVE DEU_ID       TO ERRLOG-KEYVALUE
+               MOVE ST-FILE      TO ERRLOG-STATUS
+               CALL "ERRLOG" USING ERRLOG-PARMS
+               MOVE "S" TO FIN-DEUDORES
+           END-IF.
+           IF FIN-DEUDORES = "N"
+              PERFORM CARGO-VENTAS
+           END-IF.
+       F-LEO-DATOS.
+           EXIT.
+      *    LOAD THIS DEBTOR'S SALES FOR THE CURRENT YEAR-MONTH INTO
+      *    THE MATCHING ROW OF THE VALORDIA TABLE, IF ON FILE
+       CARGO-VENTAS.
+           INITIALIZE VALORES(MM).
+           MOVE DEU_ID           TO VTA-DEU-ID.
+           MOVE W-ANNO-MES-ACTUAL TO VTA-ANNO-MES.
+           READ VENTASDEB
+              INVALID KEY MOVE "N" TO EXISTE-VTA
+              NOT INVALID KEY MOVE "S" TO EXISTE-VTA
+           END-READ.
+           IF EXISTE-VTA = "S"
+              MOVE 1 TO W-DIA-VENTA
+              PERFORM CARGO-UN-DIA THRU F-CARGO-UN-DIA
+                 UNTIL W-DIA-VENTA > 31
+           END-IF.
+      *
+       CARGO-UN-DIA.
+           MOVE VTA-DIAS(W-DIA-VENTA) TO VALORDIA(MM, W-DIA-VENTA).
+           ADD 1 TO W-DIA-VENTA.
+       F-CARGO-UN-DIA.
+           EXIT.
+      *
+       GRABO-VENTAS.
+           MOVE DEU_ID           TO VTA-DEU-ID.
+           MOVE W-ANNO-MES-ACTUAL TO VTA-ANNO-MES.
+           MOVE 1 TO W-DIA-VENTA.
+           PERFORM GRABO-UN-DIA THRU F-GRABO-UN-DIA
+              UNTIL W-DIA-VENTA > 31.
+           IF EXISTE-VTA = "S"
+              REWRITE REG-VENTASDEB
+           ELSE
+              WRITE REG-VENTASDEB
+              MOVE "S" TO EXISTE-VTA
+           END-IF.
+           IF ST-FILE-VTA > "07"
+              DISPLAY "ERROR GRABANDO VENTASDEB " ST-FILE-VTA
+                      LINE 22 COL 5
+              MOVE "GFILE02"     TO ERRLOG-PROGRAM
+              MOVE "GRABO-VENTAS" TO ERRLOG-PARAGRAPH
+              MOVE "VENTASDEB"   TO ERRLOG-FILENAME
+              MOVE DEU_ID         TO ERRLOG-KEYVALUE
+              MOVE ST-FILE-VTA    TO ERRLOG-STATUS
+              CALL "ERRLOG" USING ERRLOG-PARMS
+           END-IF.
+      *
+       GRABO-UN-DIA.
+           MOVE VALOR-VENTA(MM, W-DIA-VENTA) TO VTA-DIAS(W-DIA-VENTA).
+           ADD 1 TO W-DIA-VENTA.
+       F-GRABO-UN-DIA.
+           EXIT.
+      *
+      *    MAXIMUM DAY NUMBER ALLOWED FOR MONTH MM OF YEAR AA, SO A
+      *    BAD DAY NEVER INDEXES PAST THE REAL SLOTS FOR THAT MONTH
+       VALIDO-DIA-MES.
+           EVALUATE MM
+              WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                 MOVE 31 TO W-MAX-DIAS-MES
+              WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                 MOVE 30 TO W-MAX-DIAS-MES
+              WHEN 02
+                 COMPUTE W-AUX-4   = AA - ((AA /   4) *   4)
+                 COMPUTE W-AUX-100 = AA - ((AA / 100) * 100)
+                 COMPUTE W-AUX-400 = AA - ((AA / 400) * 400)
+                 IF W-AUX-4 = 0 AND (W-AUX-100 NOT = 0 OR
+                                      W-AUX-400 = 0)
+                    MOVE 29 TO W-MAX-DIAS-MES
+                 ELSE
+                    MOVE 28 TO W-MAX-DIAS-MES
+                 END-IF
+           END-EVALUATE.
+           IF W-DIA-VENTA > 0 AND W-DIA-VENTA NOT > W-MAX-DIAS-MES
+              MOVE "S" TO DIA-VALIDO
+           ELSE
+              MOVE "N" TO DIA-VALIDO
+           END-IF.
+       F-VALIDO-DIA-MES.
+           EXIT.
+      *
+       INGRESO-VENTA-DIA.
+           DISPLAY "DIA (1-31)  : " LINE 17 COL 5.
+           ACCEPT W-DIA-VENTA      LINE 17 COL 20.
+           DISPLAY "VALOR VENTA : " LINE 18 COL 5.
+           ACCEPT W-VALOR-VENTA-ENTRADA LINE 18 COL 20.
+           PERFORM VALIDO-DIA-MES THRU F-VALIDO-DIA-MES.
+           IF DIA-VALIDO = "S"
+              MOVE W-VALOR-VENTA-ENTRADA TO VALOR-VENTA(MM, W-DIA-VENTA)
+              PERFORM GRABO-VENTAS
+           ELSE
+              DISPLAY "DIA INVALIDO PARA EL MES ACTUAL" LINE 19 COL 5
+           END-IF.
+      *
+       PAGINAR.
+           IF FIN-DEUDORES = "N"
+              PERFORM MUESTRO-DATOS
+              DISPLAY "N=Siguiente  V=Ventas  P=Pago/Cargo  F=Fin : "
+                      LINE 20 COL 5
+              ACCEPT W-OPCION-NAV LINE 20 COL 52
+              EVALUATE W-OPCION-NAV
+                 WHEN "F" WHEN "f"
+                    MOVE "S" TO FIN-DEUDORES
+                 WHEN "V" WHEN "v"
+                    PERFORM INGRESO-VENTA-DIA
+                 WHEN "P" WHEN "p"
+                    PERFORM POST-SALDO THRU F-POST-SALDO
+                 WHEN OTHER
+                    PERFORM LEO-DATOS THRU F-LEO-DATOS
+              END-EVALUATE
+           END-IF.
+       F-PAGINAR.
+           EXIT.
+      *    APPLY A PAYMENT (COBRO) OR A CHARGE (CARGO) TO DEU_SALDO AND
+      *    REWRITE THE DEBTOR RECORD, RETRYING ON A LOCKED RECORD THE
+      *    SAME WAY FSTRUCT1'S REGRABO DOES
+       POST-SALDO.
+           DISPLAY "C=Cobro  G=Cargo : " LINE 17 COL 5.
+           ACCEPT W-TIPO-MOVIMIENTO LINE 17 COL 25.
+           IF NOT MOVIMIENTO-COBRO AND NOT MOVIMIENTO-CARGO
+              DISPLAY "OPCION INVALIDA" LINE 19 COL 5
+              GO TO F-POST-SALDO
+           END-IF.
+           DISPLAY "IMPORTE          : " LINE 18 COL 5.
+           ACCEPT W-IMPORTE-MOVIMIENTO LINE 18 COL 25.
+           IF MOVIMIENTO-COBRO
+              IF W-IMPORTE-MOVIMIENTO > DEU_SALDO
+                 DISPLAY "IMPORTE SUPERA EL SALDO" LINE 19 COL 5
+                 GO TO F-POST-SALDO
+              END-IF
+              SUBTRACT W-IMPORTE-MOVIMIENTO FROM DEU_SALDO
+           ELSE
+              ADD W-IMPORTE-MOVIMIENTO TO DEU_SALDO
+           END-IF.
+       REGRABO-DEUDOR.
+           REWRITE REG-DEUDORES.
+           IF ST-FILE = "99"
+              ADD 1 TO REINTENTOS-REGRABO
+              IF REINTENTOS-REGRABO > MAX-REINTENTOS
+                 DISPLAY "REGISTRO EN USO, INTENTE MAS TARDE"
+                         LINE 19 COL 5
+                 MOVE 0 TO REINTENTOS-REGRABO
+                 GO TO F-POST-SALDO
+              END-IF
+              CALL "C$SLEEP" USING W-SEGUNDOS-ESPERA
+              GO TO REGRABO-DEUDOR
+           END-IF.
+           MOVE 0 TO REINTENTOS-REGRABO.
            IF ST-FILE > "07"
-               DISPLAY "ERROR LEYENDO EL ARCHIVO"
+              DISPLAY "ERROR GRABANDO DEUDORES " ST-FILE LINE 19 COL 5
+              MOVE "GFILE02"        TO ERRLOG-PROGRAM
+              MOVE "REGRABO-DEUDOR" TO ERRLOG-PARAGRAPH
+              MOVE "DEUDORES"       TO ERRLOG-FILENAME
+              MOVE DEU_ID            TO ERRLOG-KEYVALUE
+              MOVE ST-FILE           TO ERRLOG-STATUS
+              CALL "ERRLOG" USING ERRLOG-PARMS
            END-IF.
+       F-POST-SALDO.
+           EXIT.
+      *
        MUESTRO-DATOS.
+           DISPLAY " " LINE 1 COL 1 ERASE EOS.
            MOVE DEU_SALDO TO FSALDO.
            DISPLAY "ID_DEUDOR: "   LINE 10 COL 5.
            DISPLAY "NOMBRE:    "   LINE 11 COL 5.
@@ -112,8 +337,8 @@
       *     DISPLAY DEU_SALDO     LINE 13 COL 30.
            DISPLAY FSALDO          LINE 13 COL 30.
            DISPLAY DEU_CATEGORIA   LINE 14 COL 30.
-       F-LEO-DATOS.
-           EXIT.
+      *
        CIERRO-ARCHIVO.
            CLOSE DEUDORES.
+           CLOSE VENTASDEB.
        END PROGRAM GFILE02.
