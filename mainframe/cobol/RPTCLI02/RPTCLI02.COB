@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTCLI02.
+      *
+      *    LISTADO DE ANTIGUEDAD DE SALDOS DE CLIENTES.DAT
+      *    RECORRE CLIENTES.DAT SECUENCIALMENTE Y, EN BASE A LA
+      *    DIFERENCIA EN DIAS ENTRE LA FECHA DEL SISTEMA Y
+      *    CLI_ULT_ACTIVIDAD, ACUMULA CLI_SALDO EN COLUMNAS
+      *    CORRIENTE / 30 DIAS / 60 DIAS / 90 DIAS O MAS, IMPRIMIENDO
+      *    EL DETALLE POR CLIENTE Y LOS TOTALES POR COLUMNA AL FINAL.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY IS ID_CLIENTE
+           ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+           ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+           STATUS ST-FILE.
+           SELECT LISTADO ASSIGN TO "./rptcli02.lst"
+           ORGANIZATION LINE SEQUENTIAL
+           STATUS ST-FILE-LST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           03  ID_CLIENTE.
+              05   CLI_ID          PIC 9(7).
+           03  CLI_SALDO           PIC S9(7)V9(3).
+           03  CLI_NOMBRE          PIC X(70).
+           03  CLI_DIRECCION       PIC X(80).
+           03  CLI_CODPOST         PIC X(10).
+           03  CLI_CATEGORIA       PIC X.
+           03  CLI_ALT_2.
+               05  CLI_CATEGORIA_2 PIC X.
+               05  CLI_NOMBRE_2    PIC X(60).
+           03  CLI_ESTADO          PIC X.
+              88  CLI-ACTIVO       VALUE "A".
+              88  CLI-INACTIVO     VALUE "I".
+           03  CLI_ULT_ACTIVIDAD   PIC 9(8).
+           03  FILLER              PIC X(231).
+      *
+       FD LISTADO.
+       01 LINEA-LISTADO               PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  ST-FILE                    PIC XX.
+       01  ST-FILE-LST                PIC XX.
+       01  FIN-CLIENTES               PIC X VALUE "N".
+       01  W-FECHA-HOY                PIC 9(8).
+       01  W-FECHA-HOY-R  REDEFINES W-FECHA-HOY.
+           03  W-HOY-AAAA              PIC 9(4).
+           03  W-HOY-MM                PIC 9(2).
+           03  W-HOY-DD                PIC 9(2).
+       01  W-ULT-ACTIV-R.
+           03  W-ULT-AAAA              PIC 9(4).
+           03  W-ULT-MM                PIC 9(2).
+           03  W-ULT-DD                PIC 9(2).
+       01  W-JULIANO-HOY              PIC 9(7).
+       01  W-JULIANO-ULT              PIC 9(7).
+       01  W-DIAS-ANTIGUEDAD          PIC S9(7).
+      *
+       01  TOT-CORRIENTE              PIC S9(9)V9(3) VALUE 0.
+       01  TOT-30-DIAS                PIC S9(9)V9(3) VALUE 0.
+       01  TOT-60-DIAS                PIC S9(9)V9(3) VALUE 0.
+       01  TOT-90-DIAS                PIC S9(9)V9(3) VALUE 0.
+       01  TOT-GENERAL                PIC S9(9)V9(3) VALUE 0.
+      *
+       01  L-ENCABEZADO1.
+           03  FILLER          PIC X(31) VALUE
+               "LISTADO DE ANTIGUEDAD DE SALDOS".
+       01  L-ENCABEZADO2.
+           03  FILLER          PIC X(10) VALUE "ID CLIENTE".
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  FILLER          PIC X(30) VALUE "NOMBRE".
+           03  FILLER          PIC X(10) VALUE "CORRIENTE".
+           03  FILLER          PIC X(13) VALUE "30 DIAS".
+           03  FILLER          PIC X(13) VALUE "60 DIAS".
+           03  FILLER          PIC X(13) VALUE "90 DIAS Y MAS".
+       01  L-DETALLE.
+           03  L-DET-ID        PIC Z(6)9.
+           03  FILLER          PIC X(2)  VALUE SPACES.
+           03  L-DET-NOMBRE    PIC X(30).
+           03  L-DET-CORRIENTE PIC -(6)9,999.
+           03  L-DET-30        PIC -(6)9,999.
+           03  L-DET-60        PIC -(6)9,999.
+           03  L-DET-90        PIC -(6)9,999.
+       01  L-TOTALES.
+           03  FILLER          PIC X(12) VALUE "TOTALES:    ".
+           03  L-TOT-CORRIENTE PIC -(6)9,999.
+           03  L-TOT-30        PIC -(6)9,999.
+           03  L-TOT-60        PIC -(6)9,999.
+           03  L-TOT-90        PIC -(6)9,999.
+       01  L-TOTAL-GENERAL.
+           03  FILLER          PIC X(20) VALUE "TOTAL GENERAL:      ".
+           03  L-TOTGRAL-VALOR PIC -(9)9,999.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INICIALIZACION.
+           PERFORM PROCESO THRU F-PROCESO UNTIL FIN-CLIENTES = "S".
+           PERFORM TERMINAR.
+           STOP RUN.
+      *
+       INICIALIZACION.
+           ACCEPT W-FECHA-HOY FROM DATE YYYYMMDD.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+              DISPLAY "ERROR AL ABRIR CLIENTES " ST-FILE
+              MOVE "S" TO FIN-CLIENTES
+           END-IF.
+           OPEN OUTPUT LISTADO.
+           WRITE LINEA-LISTADO FROM L-ENCABEZADO1.
+           WRITE LINEA-LISTADO FROM L-ENCABEZADO2.
+      *
+       PROCESO.
+           READ CLIENTES NEXT RECORD
+              AT END MOVE "S" TO FIN-CLIENTES
+           END-READ.
+           IF FIN-CLIENTES = "N" AND CLI-ACTIVO
+              PERFORM CALCULO-ANTIGUEDAD
+              PERFORM ACUMULA-COLUMNA
+              PERFORM IMPRIME-DETALLE
+           END-IF.
+       F-PROCESO.
+           EXIT.
+      *
+       CALCULO-ANTIGUEDAD.
+           IF CLI_ULT_ACTIVIDAD = 0
+              MOVE 0 TO W-DIAS-ANTIGUEDAD
+           ELSE
+              MOVE CLI_ULT_ACTIVIDAD TO W-ULT-ACTIV-R
+              COMPUTE W-JULIANO-HOY =
+                 FUNCTION INTEGER-OF-DATE(W-FECHA-HOY)
+              COMPUTE W-JULIANO-ULT =
+                 FUNCTION INTEGER-OF-DATE(CLI_ULT_ACTIVIDAD)
+              COMPUTE W-DIAS-ANTIGUEDAD =
+                 W-JULIANO-HOY - W-JULIANO-ULT
+           END-IF.
+      *
+       ACUMULA-COLUMNA.
+           MOVE 0 TO L-DET-CORRIENTE L-DET-30 L-DET-60 L-DET-90.
+           EVALUATE TRUE
+              WHEN W-DIAS-ANTIGUEDAD < 30
+                 MOVE CLI_SALDO TO L-DET-CORRIENTE
+                 ADD CLI_SALDO TO TOT-CORRIENTE
+              WHEN W-DIAS-ANTIGUEDAD < 60
+                 MOVE CLI_SALDO TO L-DET-30
+                 ADD CLI_SALDO TO TOT-30-DIAS
+              WHEN W-DIAS-ANTIGUEDAD < 90
+                 MOVE CLI_SALDO TO L-DET-60
+                 ADD CLI_SALDO TO TOT-60-DIAS
+              WHEN OTHER
+                 MOVE CLI_SALDO TO L-DET-90
+                 ADD CLI_SALDO TO TOT-90-DIAS
+           END-EVALUATE.
+           ADD CLI_SALDO TO TOT-GENERAL.
+      *
+       IMPRIME-DETALLE.
+           MOVE CLI_ID           TO L-DET-ID.
+           MOVE CLI_NOMBRE(1:30) TO L-DET-NOMBRE.
+           WRITE LINEA-LISTADO FROM L-DETALLE.
+      *
+       TERMINAR.
+           MOVE TOT-CORRIENTE TO L-TOT-CORRIENTE.
+           MOVE TOT-30-DIAS   TO L-TOT-30.
+           MOVE TOT-60-DIAS   TO L-TOT-60.
+           MOVE TOT-90-DIAS   TO L-TOT-90.
+           WRITE LINEA-LISTADO FROM L-TOTALES.
+           MOVE TOT-GENERAL TO L-TOTGRAL-VALOR.
+           WRITE LINEA-LISTADO FROM L-TOTAL-GENERAL.
+           CLOSE CLIENTES.
+           CLOSE LISTADO.
+       END PROGRAM RPTCLI02.
