@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTRUN.
+      * NIGHTLY BATCH DRIVER - RUNS THE PROVS.DAT/INITDAT2.DAT
+      * CONVERSION STEPS (SFTIDF1, SFTRF1, SF6UPD) IN ORDER.
+      * EACH STEP APPENDS ITS OWN COMPLETION MARKER (PROGRAM NAME,
+      * TIMESTAMP, RECORD COUNTS) TO NIGHTLY.LOG WHEN IT FINISHES,
+      * AND REFUSES TO REDO ITS WORK IF THAT MARKER IS ALREADY
+      * THERE. THIS DRIVER READS THE SAME LOG BEFORE LAUNCHING EACH
+      * STEP SO A RESTART SKIPS WHATEVER THE PRIOR RUN ALREADY
+      * FINISHED INSTEAD OF LAUNCHING IT AGAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT LFRUNLOG ASSIGN TO "NIGHTLY.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILE-CHECK-KEY-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LFRUNLOG.
+       01 RUNLOG-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY-LOG   PIC X(2).
+
+      * LK-PARM-MODE = "NEW " STARTS A FRESH BATCH WINDOW BY
+      * CLEARING NIGHTLY.LOG BEFORE THE FIRST STEP RUNS. ANY OTHER
+      * VALUE (INCLUDING NO PARM AT ALL) IS A RESTART, WHICH LEAVES
+      * NIGHTLY.LOG ALONE SO STEPS ALREADY MARKED COMPLETE ARE
+      * SKIPPED.
+       01  WS-MODE                 PIC X(4) VALUE "RSRT".
+           88  MODE-NEW-RUN        VALUE "NEW ".
+
+       01  WS-LOG-EOF-SW           PIC X(1) VALUE 'N'.
+           88  LOG-EOF                   VALUE 'Y'.
+       01  WS-STEP-NAME            PIC X(8).
+       01  WS-STEP-DONE-SW         PIC X(1) VALUE 'N'.
+           88  STEP-IS-DONE              VALUE 'Y'.
+
+      * ONE LINE PER COMPLETED STEP IN NIGHTLY.LOG
+       01  WS-RUNLOG-REC.
+           05  WS-RUNLOG-PROGRAM       PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-DATE          PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-TIME          PIC X(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-CNT1          PIC 9(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-CNT2          PIC 9(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  WS-RUNLOG-STATUS        PIC X(8).
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05  LK-PARM-LEN          PIC S9(4) COMP.
+           05  LK-PARM-MODE         PIC X(4).
+
+       PROCEDURE DIVISION USING LK-PARM.
+
+       0100-RUN-BATCH.
+
+           PERFORM 0050-GET-PARM.
+           IF MODE-NEW-RUN
+              PERFORM 0060-CLEAR-LOG
+           END-IF.
+
+           MOVE "SFTIDF1" TO WS-STEP-NAME.
+           PERFORM 0200-RUN-STEP.
+
+           MOVE "SFTRF1"  TO WS-STEP-NAME.
+           PERFORM 0200-RUN-STEP.
+
+           MOVE "SF6UPD"  TO WS-STEP-NAME.
+           PERFORM 0200-RUN-STEP.
+
+           DISPLAY "NIGHTRUN BATCH SEQUENCE COMPLETE".
+           STOP RUN.
+
+       0050-GET-PARM.
+           IF LK-PARM-LEN = 4
+              MOVE LK-PARM-MODE TO WS-MODE
+           END-IF.
+
+       0060-CLEAR-LOG.
+           OPEN OUTPUT LFRUNLOG.
+           CLOSE LFRUNLOG.
+
+      * RUN ONE STEP OF THE BATCH SEQUENCE, SKIPPING IT WHEN
+      * NIGHTLY.LOG ALREADY SHOWS IT COMPLETE FOR THIS RUN.
+       0200-RUN-STEP.
+           PERFORM 0250-CHECK-STEP-DONE.
+           IF STEP-IS-DONE
+              DISPLAY WS-STEP-NAME " ALREADY COMPLETE - SKIPPING"
+           ELSE
+              DISPLAY WS-STEP-NAME " STARTING"
+              CALL "SYSTEM" USING WS-STEP-NAME
+              DISPLAY WS-STEP-NAME " FINISHED"
+           END-IF.
+
+       0250-CHECK-STEP-DONE.
+           MOVE 'N' TO WS-STEP-DONE-SW.
+           MOVE 'N' TO WS-LOG-EOF-SW.
+           OPEN INPUT LFRUNLOG.
+           IF FILE-CHECK-KEY-LOG = "35"
+              GO TO 0259-CHECK-STEP-DONE-EXIT
+           END-IF.
+           READ LFRUNLOG INTO WS-RUNLOG-REC
+              AT END SET LOG-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL LOG-EOF
+               IF WS-RUNLOG-PROGRAM = WS-STEP-NAME
+                  AND WS-RUNLOG-STATUS = "COMPLETE"
+                  SET STEP-IS-DONE TO TRUE
+               END-IF
+               READ LFRUNLOG INTO WS-RUNLOG-REC
+                  AT END SET LOG-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE LFRUNLOG.
+       0259-CHECK-STEP-DONE-EXIT.
+           EXIT.
+
+       END PROGRAM NIGHTRUN.
